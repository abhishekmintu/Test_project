@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P9.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    IRS FIRE ELECTRONIC FILING EXTRACT FOR THE EQC861 TAX FORM
+000900*    FILE.
+001000*
+001100*    BUILDS THE FIXED-LENGTH IRS FIRE SYSTEM SUBMISSION FILE
+001200*    (TRANSMITTER 'T', PAYER 'A', PAYEE 'B', END-OF-PAYER 'C'
+001300*    AND END-OF-TRANSMISSION 'F' RECORDS) FOR EVERY PAYER WHOSE
+001400*    TRANSMITTER-CONTROL-CODE IS THE DST TCC (DST-TCC), SO THOSE
+001500*    PAYERS CAN BE FILED ELECTRONICALLY INSTEAD OF ON TAPE.
+001600*    PAYERS USING ANY OTHER TRANSMITTER CONTROL CODE ARE NOT
+001700*    E-FILE ELIGIBLE UNDER THIS TCC AND ARE LEFT OFF THE EXTRACT.
+001800*
+001900*    INPUT IS ASSUMED SORTED ASCENDING BY OWNER-USER, PAYER-
+002000*    NUMBER, TAX-YEAR AND FORM-TYPE WITH EACH PAYER'S 'A'
+002100*    RECORD PRECEDING ITS 'B' PAYEE RECORDS.
+002200*
+002300*    THE COMPACT EQC861P3 RECORD DOES NOT CARRY A SEPARATE
+002400*    PAYEE TIN, SO THE PAYEE 'B' RECORD'S PAYER-TIN-FIELD IS
+002500*    CARRIED FORWARD FROM FEDERAL-IDENTIFICATION-NUMBER AS THE
+002600*    IRS SPEC REQUIRES, AND THE PAYEE TIN FIELD IS LEFT BLANK.
+002700*
+002800*    MODIFICATION HISTORY
+002900*    --------------------
+003000*    DATE       INIT      DESCRIPTION
+003100*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+003200******************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.    IBM-370.
+003600 OBJECT-COMPUTER.    IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT TAX-FORM-FILE     ASSIGN TO TAXFORM
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT FIRE-EXTRACT-FILE ASSIGN TO FIREFILE
+004200         ORGANIZATION IS SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  TAX-FORM-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY EQC861P4.
+004800 FD  FIRE-EXTRACT-FILE
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F.
+005100 01  FIRE-T-RECORD.
+005200     05  FT-RECORD-TYPE               PIC X(01)   VALUE 'T'.
+005300     05  FT-PAYMENT-YEAR              PIC 9(04).
+005400     05  FT-PRIOR-YEAR-IND            PIC X(01)   VALUE SPACE.
+005500     05  FT-TCC                       PIC X(05).
+005600     05  FT-FILLER                    PIC X(739).
+005700 01  FIRE-A-RECORD.
+005800     05  FA-RECORD-TYPE               PIC X(01)   VALUE 'A'.
+005900     05  FA-PAYMENT-YEAR              PIC 9(04).
+006000     05  FA-COMBINED-FS-CODE          PIC X(01).
+006100     05  FA-PAYER-TIN                 PIC 9(09).
+006200     05  FA-PAYER-NAME                PIC X(40).
+006300     05  FA-PAYER-ADDRESS             PIC X(40).
+006400     05  FA-PAYER-CITY                PIC X(40).
+006500     05  FA-PAYER-STATE               PIC X(02).
+006600     05  FA-PAYER-ZIP                 PIC X(09).
+006700     05  FA-TYPE-OF-RETURN            PIC X(02).
+006800     05  FA-AMOUNT-CODES               PIC X(12).
+006900     05  FA-FILLER                    PIC X(590).
+007000 01  FIRE-B-RECORD.
+007100     05  FB-RECORD-TYPE               PIC X(01)   VALUE 'B'.
+007200     05  FB-PAYMENT-YEAR              PIC 9(04).
+007300     05  FB-CORRECTED-IND             PIC X(01).
+007400     05  FB-PAYER-TIN                 PIC 9(09).
+007500     05  FB-PAYEE-TIN                 PIC X(09).
+007600     05  FB-CONTROL-NUMBER            PIC X(20).
+007700     05  FB-PAYEE-NAME                PIC X(40).
+007800     05  FB-PAYEE-ADDRESS             PIC X(40).
+007900     05  FB-PAYEE-CITY                PIC X(40).
+008000     05  FB-PAYEE-STATE               PIC X(02).
+008100     05  FB-PAYEE-ZIP                 PIC X(09).
+008200     05  FB-AMOUNT OCCURS 12 TIMES    PIC 9(13)V99.
+008300     05  FB-FILLER                    PIC X(395).
+008400 01  FIRE-C-RECORD.
+008500     05  FC-RECORD-TYPE               PIC X(01)   VALUE 'C'.
+008600     05  FC-PAYEE-COUNT               PIC 9(08).
+008700     05  FC-AMOUNT OCCURS 12 TIMES    PIC 9(16)V99.
+008800     05  FC-FILLER                    PIC X(525).
+008900 01  FIRE-F-RECORD.
+009000     05  FF-RECORD-TYPE               PIC X(01)   VALUE 'F'.
+009100     05  FF-PAYER-COUNT               PIC 9(08).
+009200     05  FF-FILLER                    PIC X(741).
+009300 WORKING-STORAGE SECTION.
+009400 77  WS-EOF-SW                        PIC X(01)   VALUE 'N'.
+009500     88  END-OF-TAX-FORM-FILE             VALUE 'Y'.
+009600 77  WS-ELIGIBLE-SW                   PIC X(01)   VALUE 'N'.
+009700     88  PAYER-IS-ELIGIBLE                VALUE 'Y'.
+009800 77  WS-GROUP-OPEN-SW                 PIC X(01)   VALUE 'N'.
+009900     88  GROUP-IN-PROGRESS                 VALUE 'Y'.
+010000 77  WS-BOX-SUB                       PIC 9(02)   COMP.
+010100 77  WS-PAYER-COUNT                   PIC 9(07)   COMP-3
+010200                                          VALUE ZERO.
+010300 01  WS-PAYER-TOTALS.
+010400     05  WS-PAYER-PAYEE-COUNT         PIC 9(07)   COMP-3.
+010500     05  WS-PAYER-AMOUNT OCCURS 12 TIMES
+010600                                      PIC 9(16)V99 COMP-3.
+010700 PROCEDURE DIVISION.
+010800*---------------------------------------------------------------*
+010900*    0000-MAINLINE                                              *
+011000*---------------------------------------------------------------*
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+011400         UNTIL END-OF-TAX-FORM-FILE.
+011500     PERFORM 8000-FINISH THRU 8000-EXIT.
+011600     GO TO 9999-EXIT.
+011700*---------------------------------------------------------------*
+011800*    1000-INITIALIZE                                            *
+011900*---------------------------------------------------------------*
+012000 1000-INITIALIZE.
+012100     OPEN INPUT  TAX-FORM-FILE
+012200          OUTPUT FIRE-EXTRACT-FILE.
+012300     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012350     INITIALIZE FIRE-T-RECORD.
+012400     IF NOT END-OF-TAX-FORM-FILE
+012500         MOVE TAX-YEAR TO FT-PAYMENT-YEAR
+012600     END-IF.
+012700     MOVE '09070' TO FT-TCC.
+012800     WRITE FIRE-T-RECORD.
+012900 1000-EXIT.
+013000     EXIT.
+013100*---------------------------------------------------------------*
+013200*    2000-PROCESS-RECORD                                        *
+013300*---------------------------------------------------------------*
+013400 2000-PROCESS-RECORD.
+013500     IF TAX-FORMS-PAYER-RECORD
+013600         PERFORM 3000-START-PAYER THRU 3000-EXIT
+013700     END-IF.
+013800     IF TAX-FORMS-PAYEE-RECORD AND PAYER-IS-ELIGIBLE
+013900         PERFORM 4000-WRITE-PAYEE THRU 4000-EXIT
+014000     END-IF.
+014100     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+014200 2000-EXIT.
+014300     EXIT.
+014400*---------------------------------------------------------------*
+014500*    3000-START-PAYER -- FORM-W2 IS NEVER FIRE-ELIGIBLE.  IRS    *
+014520*    FIRE DOES NOT ACCEPT FORM W-2 (THAT GOES TO SSA), AND THE   *
+014540*    W2 PAYEE LAYOUT IS NOT BYTE-COMPATIBLE WITH THE GENERIC     *
+014560*    TWELVE-BOX AMOUNT TABLE THIS EXTRACT READS FOR EVERY OTHER  *
+014580*    FORM TYPE.                                                 *
+014600*---------------------------------------------------------------*
+014700 3000-START-PAYER.
+014800     IF GROUP-IN-PROGRESS AND PAYER-IS-ELIGIBLE
+014900         PERFORM 5000-WRITE-END-OF-PAYER THRU 5000-EXIT
+015000     END-IF.
+015100     SET GROUP-IN-PROGRESS TO TRUE.
+015200     MOVE 'N' TO WS-ELIGIBLE-SW.
+015250     IF DST-TCC AND NOT FORM-W2
+015400         SET PAYER-IS-ELIGIBLE TO TRUE
+015500         PERFORM 3100-WRITE-PAYER THRU 3100-EXIT
+015600     END-IF.
+015700 3000-EXIT.
+015800     EXIT.
+015900*---------------------------------------------------------------*
+016000*    3100-WRITE-PAYER                                          *
+016100*---------------------------------------------------------------*
+016200 3100-WRITE-PAYER.
+016250     INITIALIZE FIRE-A-RECORD.
+016300     ADD 1 TO WS-PAYER-COUNT.
+016400     MOVE ZERO TO WS-PAYER-PAYEE-COUNT.
+016500     PERFORM 3110-ZERO-PAYER-AMOUNT THRU 3110-EXIT
+016600         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+016700     MOVE TAX-YEAR                    TO FA-PAYMENT-YEAR.
+016800     IF IS-COMBINED
+016900         MOVE '1' TO FA-COMBINED-FS-CODE
+017000     ELSE
+017100         MOVE SPACE TO FA-COMBINED-FS-CODE
+017200     END-IF.
+017300     MOVE FEDERAL-IDENTIFICATION-NUMBER TO FA-PAYER-TIN.
+017400     MOVE NAME-1                      TO FA-PAYER-NAME.
+017500     MOVE STREET-ADDRESS              TO FA-PAYER-ADDRESS.
+017600     MOVE TAX-CITY                    TO FA-PAYER-CITY.
+017700     MOVE TAX-STATE (1:2)             TO FA-PAYER-STATE.
+017800     MOVE TAX-ZIP-CODE                TO FA-PAYER-ZIP (1:5).
+017900     MOVE TAX-ZIP-ROUTE                TO FA-PAYER-ZIP (6:4).
+018000     MOVE TYPE-OF-RETURN               TO FA-TYPE-OF-RETURN (1:1).
+018100     PERFORM 3120-MOVE-AMT-IND THRU 3120-EXIT
+018200         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+018300     WRITE FIRE-A-RECORD.
+018400 3100-EXIT.
+018500     EXIT.
+018600*---------------------------------------------------------------*
+018700*    3110-ZERO-PAYER-AMOUNT                                     *
+018800*---------------------------------------------------------------*
+018900 3110-ZERO-PAYER-AMOUNT.
+019000     MOVE ZERO TO WS-PAYER-AMOUNT (WS-BOX-SUB).
+019100 3110-EXIT.
+019200     EXIT.
+019300*---------------------------------------------------------------*
+019400*    3120-MOVE-AMT-IND                                          *
+019500*---------------------------------------------------------------*
+019600 3120-MOVE-AMT-IND.
+019700     MOVE AMT-INDIC (WS-BOX-SUB)
+019800                     TO FA-AMOUNT-CODES (WS-BOX-SUB:1).
+019900 3120-EXIT.
+020000     EXIT.
+020100*---------------------------------------------------------------*
+020200*    4000-WRITE-PAYEE                                           *
+020300*---------------------------------------------------------------*
+020400 4000-WRITE-PAYEE.
+020450     INITIALIZE FIRE-B-RECORD.
+020500     ADD 1 TO WS-PAYER-PAYEE-COUNT.
+020600     MOVE TAX-YEAR                    TO FB-PAYMENT-YEAR.
+020700     IF CORRECTION-RECORD-TYPE-1 OR CORRECTION-RECORD-TYPE-2
+020800         MOVE 'G' TO FB-CORRECTED-IND
+020900     ELSE
+021000         MOVE SPACE TO FB-CORRECTED-IND
+021100     END-IF.
+021200     MOVE FEDERAL-IDENTIFICATION-NUMBER TO FB-PAYER-TIN.
+021300     MOVE SPACES                      TO FB-PAYEE-TIN.
+021400     MOVE CONTROL-NUMBER              TO FB-CONTROL-NUMBER.
+021500     MOVE NAME-1                      TO FB-PAYEE-NAME.
+021600     MOVE STREET-ADDRESS              TO FB-PAYEE-ADDRESS.
+021700     MOVE TAX-CITY                    TO FB-PAYEE-CITY.
+021800     MOVE TAX-STATE (1:2)             TO FB-PAYEE-STATE.
+021900     MOVE TAX-ZIP-CODE                TO FB-PAYEE-ZIP (1:5).
+022000     MOVE TAX-ZIP-ROUTE                TO FB-PAYEE-ZIP (6:4).
+022100     PERFORM 4100-MOVE-AMOUNT THRU 4100-EXIT
+022200         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+022300     WRITE FIRE-B-RECORD.
+022400 4000-EXIT.
+022500     EXIT.
+022600*---------------------------------------------------------------*
+022700*    4100-MOVE-AMOUNT                                           *
+022800*---------------------------------------------------------------*
+022900 4100-MOVE-AMOUNT.
+023000     MOVE TBL-AMOUNT (WS-BOX-SUB) TO FB-AMOUNT (WS-BOX-SUB).
+023100     ADD TBL-AMOUNT (WS-BOX-SUB)
+023200         TO WS-PAYER-AMOUNT (WS-BOX-SUB).
+023300 4100-EXIT.
+023400     EXIT.
+023500*---------------------------------------------------------------*
+023600*    5000-WRITE-END-OF-PAYER                                    *
+023700*---------------------------------------------------------------*
+023800 5000-WRITE-END-OF-PAYER.
+023850     INITIALIZE FIRE-C-RECORD.
+023900     MOVE WS-PAYER-PAYEE-COUNT        TO FC-PAYEE-COUNT.
+024000     PERFORM 5100-MOVE-PAYER-TOTAL THRU 5100-EXIT
+024100         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+024200     WRITE FIRE-C-RECORD.
+024300 5000-EXIT.
+024400     EXIT.
+024500*---------------------------------------------------------------*
+024600*    5100-MOVE-PAYER-TOTAL                                      *
+024700*---------------------------------------------------------------*
+024800 5100-MOVE-PAYER-TOTAL.
+024900     MOVE WS-PAYER-AMOUNT (WS-BOX-SUB) TO FC-AMOUNT (WS-BOX-SUB).
+025000 5100-EXIT.
+025100     EXIT.
+025200*---------------------------------------------------------------*
+025300*    7000-READ-TAX-FORM                                         *
+025400*---------------------------------------------------------------*
+025500 7000-READ-TAX-FORM.
+025600     READ TAX-FORM-FILE
+025700         AT END
+025800             SET END-OF-TAX-FORM-FILE TO TRUE
+025900     END-READ.
+026000 7000-EXIT.
+026100     EXIT.
+026200*---------------------------------------------------------------*
+026300*    8000-FINISH                                                *
+026400*---------------------------------------------------------------*
+026500 8000-FINISH.
+026600     IF GROUP-IN-PROGRESS AND PAYER-IS-ELIGIBLE
+026700         PERFORM 5000-WRITE-END-OF-PAYER THRU 5000-EXIT
+026800     END-IF.
+026850     INITIALIZE FIRE-F-RECORD.
+026900     MOVE WS-PAYER-COUNT              TO FF-PAYER-COUNT.
+027000     WRITE FIRE-F-RECORD.
+027100     CLOSE TAX-FORM-FILE FIRE-EXTRACT-FILE.
+027200 8000-EXIT.
+027300     EXIT.
+027400*---------------------------------------------------------------*
+027500*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+027600*---------------------------------------------------------------*
+027700 9999-EXIT.
+027800     STOP RUN.
