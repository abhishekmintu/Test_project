@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P7.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    RESTARTABLE TAPE-BUILD STEP FOR THE EQC861 TAX FORM SYSTEM.
+000900*
+001000*    COPIES EQC861P3 TAX-FORM RECORDS FROM THE EXTRACT FILE TO
+001100*    THE OUTPUT TAPE FILE, GROUPED BY TAPE-NUMBER / OWNER-USER /
+001200*    PAYER-NUMBER.  AFTER EACH PAYER GROUP IS FULLY WRITTEN, A
+001300*    CHECKPOINT RECORD IS WRITTEN RECORDING THE LAST TAPE-NUMBER,
+001400*    OWNER-USER AND PAYER-NUMBER COMPLETED.
+001500*
+001600*    WHEN THE PARAMETER CARD REQUESTS A RESTART, THE MOST
+001700*    RECENT CHECKPOINT IS READ AND EVERY PAYER GROUP AT OR
+001800*    BEFORE THAT CHECKPOINT IS SKIPPED RATHER THAN REWRITTEN,
+001900*    SO A RERUN AFTER AN ABEND PICKS UP WITH THE NEXT PAYER
+002000*    GROUP INSTEAD OF REPROCESSING THE WHOLE TAPE.
+002100*
+002200*    MODIFICATION HISTORY
+002300*    --------------------
+002400*    DATE       INIT      DESCRIPTION
+002500*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.    IBM-370.
+003000 OBJECT-COMPUTER.    IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT PARM-CARD         ASSIGN TO SYSIN
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT TAX-FORM-FILE     ASSIGN TO TAXFORM
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT TAPE-BUILD-OUT    ASSIGN TO TAXTAPE
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT CHECKPOINT-FILE   ASSIGN TO CKPTFILE
+004000         ORGANIZATION IS SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  PARM-CARD
+004400     LABEL RECORDS ARE OMITTED.
+004500 01  PARM-RECORD.
+004600     05  PARM-RESTART-IND             PIC X(01).
+004700         88  RESTART-THIS-RUN             VALUE 'Y'.
+004800     05  FILLER                       PIC X(79).
+004900 FD  TAX-FORM-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY EQC861P4.
+005200 FD  TAPE-BUILD-OUT
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  TAPE-OUT-RECORD                  PIC X(600).
+005500 FD  CHECKPOINT-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  CHECKPOINT-RECORD.
+005800     05  CKPT-TAPE-NUMBER             PIC 9(03)   COMP-3.
+005900     05  CKPT-OWNER-USER              PIC X(06).
+006000     05  CKPT-PAYER-NUMBER            PIC 9(03)   COMP-3.
+006100     05  CKPT-TAX-YEAR                PIC 9(04).
+006200     05  CKPT-FORM-TYPE               PIC X(02).
+006300     05  CKPT-FILLER                  PIC X(10).
+006400 WORKING-STORAGE SECTION.
+006500 77  WS-EOF-SW                        PIC X(01)   VALUE 'N'.
+006600     88  END-OF-TAX-FORM-FILE             VALUE 'Y'.
+006700 77  WS-CKPT-EOF-SW                   PIC X(01)   VALUE 'N'.
+006800     88  END-OF-CHECKPOINT-FILE            VALUE 'Y'.
+006900 77  WS-SKIPPING-SW                   PIC X(01)   VALUE 'N'.
+007000     88  SKIPPING-COMPLETED-GROUP          VALUE 'Y'.
+007100 77  WS-GROUP-OPEN-SW                 PIC X(01)   VALUE 'N'.
+007200     88  GROUP-IN-PROGRESS                 VALUE 'Y'.
+007300 01  WS-LAST-CHECKPOINT.
+007400     05  WS-LAST-TAPE-NUMBER          PIC 9(03)   COMP-3
+007420                                          VALUE ZERO.
+007500     05  WS-LAST-OWNER-USER           PIC X(06)   VALUE SPACES.
+007600     05  WS-LAST-PAYER-NUMBER         PIC 9(03)   COMP-3
+007620                                          VALUE ZERO.
+007700 01  WS-CURRENT-GROUP-KEY.
+007800     05  WS-CUR-TAPE-NUMBER           PIC 9(03)   COMP-3.
+007900     05  WS-CUR-OWNER-USER            PIC X(06).
+008000     05  WS-CUR-PAYER-NUMBER          PIC 9(03)   COMP-3.
+008100     05  WS-CUR-TAX-YEAR              PIC 9(04).
+008200     05  WS-CUR-FORM-TYPE             PIC X(02).
+008300 PROCEDURE DIVISION.
+008400*---------------------------------------------------------------*
+008500*    0000-MAINLINE                                              *
+008600*---------------------------------------------------------------*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009000         UNTIL END-OF-TAX-FORM-FILE.
+009100     PERFORM 8000-FINISH THRU 8000-EXIT.
+009200     GO TO 9999-EXIT.
+009300*---------------------------------------------------------------*
+009400*    1000-INITIALIZE                                            *
+009500*---------------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  PARM-CARD.
+009800     READ PARM-CARD
+009900         AT END
+010000             MOVE 'N' TO PARM-RESTART-IND
+010100     END-READ.
+010200     CLOSE PARM-CARD.
+010300     IF RESTART-THIS-RUN
+010400         PERFORM 1100-READ-LAST-CHECKPOINT THRU 1100-EXIT
+010500         OPEN EXTEND TAPE-BUILD-OUT
+010600         OPEN EXTEND CHECKPOINT-FILE
+010700     ELSE
+010800         OPEN OUTPUT TAPE-BUILD-OUT
+010900         OPEN OUTPUT CHECKPOINT-FILE
+011000     END-IF.
+011100     OPEN INPUT TAX-FORM-FILE.
+011200     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*---------------------------------------------------------------*
+011600*    1100-READ-LAST-CHECKPOINT -- FIND THE LAST CHECKPOINT       *
+011700*    RECORD WRITTEN BY A PRIOR RUN OF THIS STEP.                 *
+011800*---------------------------------------------------------------*
+011900 1100-READ-LAST-CHECKPOINT.
+012000     MOVE ZERO   TO WS-LAST-TAPE-NUMBER WS-LAST-PAYER-NUMBER.
+012100     MOVE SPACES TO WS-LAST-OWNER-USER.
+012200     OPEN INPUT CHECKPOINT-FILE.
+012300     PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT.
+012400     PERFORM 1120-SAVE-CHECKPOINT THRU 1120-EXIT
+012500         UNTIL END-OF-CHECKPOINT-FILE.
+012600     CLOSE CHECKPOINT-FILE.
+012700     MOVE 'N' TO WS-CKPT-EOF-SW.
+012800 1100-EXIT.
+012900     EXIT.
+013000*---------------------------------------------------------------*
+013100*    1110-READ-CHECKPOINT                                       *
+013200*---------------------------------------------------------------*
+013300 1110-READ-CHECKPOINT.
+013400     READ CHECKPOINT-FILE
+013500         AT END
+013600             SET END-OF-CHECKPOINT-FILE TO TRUE
+013700     END-READ.
+013800 1110-EXIT.
+013900     EXIT.
+014000*---------------------------------------------------------------*
+014100*    1120-SAVE-CHECKPOINT                                       *
+014200*---------------------------------------------------------------*
+014300 1120-SAVE-CHECKPOINT.
+014400     MOVE CKPT-TAPE-NUMBER            TO WS-LAST-TAPE-NUMBER.
+014500     MOVE CKPT-OWNER-USER             TO WS-LAST-OWNER-USER.
+014600     MOVE CKPT-PAYER-NUMBER           TO WS-LAST-PAYER-NUMBER.
+014700     PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT.
+014800 1120-EXIT.
+014900     EXIT.
+015000*---------------------------------------------------------------*
+015100*    2000-PROCESS-RECORD                                        *
+015200*---------------------------------------------------------------*
+015300 2000-PROCESS-RECORD.
+015400     IF TAX-FORMS-PAYER-RECORD
+015500         PERFORM 3000-START-GROUP THRU 3000-EXIT
+015600     END-IF.
+015700     IF NOT SKIPPING-COMPLETED-GROUP
+015800         PERFORM 4000-WRITE-TAPE-RECORD THRU 4000-EXIT
+015900     END-IF.
+016000     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+016100 2000-EXIT.
+016200     EXIT.
+016300*---------------------------------------------------------------*
+016400*    3000-START-GROUP -- AN 'A' RECORD BEGINS A NEW PAYER GROUP  *
+016410*    ONLY WHEN TAPE-NUMBER / OWNER-USER / PAYER-NUMBER ACTUALLY  *
+016420*    CHANGES FROM THE GROUP IN PROGRESS -- A PAYER CAN HAVE MORE *
+016430*    THAN ONE 'A' RECORD (ONE PER FORM-TYPE/TAX-YEAR) AND THOSE  *
+016440*    ALL BELONG TO THE SAME CHECKPOINT GROUP.  CLOSE OUT THE     *
+016600*    CHECKPOINT FOR THE PRIOR GROUP AND DECIDE WHETHER THE NEW   *
+016700*    GROUP IS ALREADY PAST THE LAST CHECKPOINT OR STILL NEEDS    *
+016710*    TO BE SKIPPED ON RESTART.                                   *
+016800*---------------------------------------------------------------*
+016900 3000-START-GROUP.
+016910     IF GROUP-IN-PROGRESS
+016920             AND TAPE-NUMBER  = WS-CUR-TAPE-NUMBER
+016930             AND OWNER-USER   = WS-CUR-OWNER-USER
+016940             AND PAYER-NUMBER = WS-CUR-PAYER-NUMBER
+016950         MOVE TAX-YEAR                TO WS-CUR-TAX-YEAR
+016960         MOVE FORM-TYPE               TO WS-CUR-FORM-TYPE
+016970     ELSE
+017000         IF GROUP-IN-PROGRESS
+017100             PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+017200         END-IF
+017300         MOVE TAPE-NUMBER             TO WS-CUR-TAPE-NUMBER
+017400         MOVE OWNER-USER              TO WS-CUR-OWNER-USER
+017500         MOVE PAYER-NUMBER            TO WS-CUR-PAYER-NUMBER
+017600         MOVE TAX-YEAR                TO WS-CUR-TAX-YEAR
+017700         MOVE FORM-TYPE               TO WS-CUR-FORM-TYPE
+017800         SET GROUP-IN-PROGRESS TO TRUE
+017900         PERFORM 3100-CHECK-ALREADY-DONE THRU 3100-EXIT
+017950     END-IF.
+018000 3000-EXIT.
+018100     EXIT.
+018200*---------------------------------------------------------------*
+018300*    3100-CHECK-ALREADY-DONE -- A GROUP IS ALREADY ON THE TAPE   *
+018400*    IF ITS KEY DOES NOT COME AFTER THE LAST CHECKPOINT KEY.     *
+018500*---------------------------------------------------------------*
+018600 3100-CHECK-ALREADY-DONE.
+018700     MOVE 'N' TO WS-SKIPPING-SW.
+018800     IF WS-CUR-TAPE-NUMBER < WS-LAST-TAPE-NUMBER
+018900         SET SKIPPING-COMPLETED-GROUP TO TRUE
+019000     ELSE
+019100         IF WS-CUR-TAPE-NUMBER = WS-LAST-TAPE-NUMBER
+019200             IF WS-CUR-OWNER-USER < WS-LAST-OWNER-USER
+019300                 SET SKIPPING-COMPLETED-GROUP TO TRUE
+019400             ELSE
+019500                 IF WS-CUR-OWNER-USER = WS-LAST-OWNER-USER
+019600                     AND WS-CUR-PAYER-NUMBER NOT >
+019700                                       WS-LAST-PAYER-NUMBER
+019800                     SET SKIPPING-COMPLETED-GROUP TO TRUE
+019900                 END-IF
+020000             END-IF
+020100         END-IF
+020200     END-IF.
+020300 3100-EXIT.
+020400     EXIT.
+020500*---------------------------------------------------------------*
+020600*    4000-WRITE-TAPE-RECORD                                     *
+020700*---------------------------------------------------------------*
+020800 4000-WRITE-TAPE-RECORD.
+020900     MOVE EQC861P3 TO TAPE-OUT-RECORD.
+021000     WRITE TAPE-OUT-RECORD.
+021100 4000-EXIT.
+021200     EXIT.
+021300*---------------------------------------------------------------*
+021400*    5000-WRITE-CHECKPOINT -- THE PRIOR PAYER GROUP HAS BEEN     *
+021500*    FULLY WRITTEN (OR FULLY SKIPPED).  RECORD IT AS THE NEW     *
+021600*    RESTART POINT.                                              *
+021700*---------------------------------------------------------------*
+021800 5000-WRITE-CHECKPOINT.
+021900     IF NOT SKIPPING-COMPLETED-GROUP
+022000         MOVE WS-CUR-TAPE-NUMBER      TO CKPT-TAPE-NUMBER
+022100         MOVE WS-CUR-OWNER-USER       TO CKPT-OWNER-USER
+022200         MOVE WS-CUR-PAYER-NUMBER     TO CKPT-PAYER-NUMBER
+022300         MOVE WS-CUR-TAX-YEAR         TO CKPT-TAX-YEAR
+022400         MOVE WS-CUR-FORM-TYPE        TO CKPT-FORM-TYPE
+022500         MOVE SPACES                  TO CKPT-FILLER
+022600         WRITE CHECKPOINT-RECORD
+022700         MOVE WS-CUR-TAPE-NUMBER      TO WS-LAST-TAPE-NUMBER
+022800         MOVE WS-CUR-OWNER-USER       TO WS-LAST-OWNER-USER
+022900         MOVE WS-CUR-PAYER-NUMBER     TO WS-LAST-PAYER-NUMBER
+023000     END-IF.
+023100 5000-EXIT.
+023200     EXIT.
+023300*---------------------------------------------------------------*
+023400*    7000-READ-TAX-FORM                                         *
+023500*---------------------------------------------------------------*
+023600 7000-READ-TAX-FORM.
+023700     READ TAX-FORM-FILE
+023800         AT END
+023900             SET END-OF-TAX-FORM-FILE TO TRUE
+024000     END-READ.
+024100 7000-EXIT.
+024200     EXIT.
+024300*---------------------------------------------------------------*
+024400*    8000-FINISH                                                *
+024500*---------------------------------------------------------------*
+024600 8000-FINISH.
+024700     IF GROUP-IN-PROGRESS
+024800         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+024900     END-IF.
+025000     CLOSE TAX-FORM-FILE TAPE-BUILD-OUT CHECKPOINT-FILE.
+025100 8000-EXIT.
+025200     EXIT.
+025300*---------------------------------------------------------------*
+025400*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+025500*---------------------------------------------------------------*
+025600 9999-EXIT.
+025700     STOP RUN.
