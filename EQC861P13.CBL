@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P13.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    FOREIGN ADDRESS VALIDATION PASS FOR THE EQC861 TAX FORM
+000900*    FILE.
+001000*
+001100*    FOR EVERY PAYEE ('B') RECORD WHOSE FOREIGN-NA-CODE SHOWS A
+001200*    FOREIGN OR PROTECTORATE ADDRESS (FOREIGN-NA / PROTECTORATE-
+001300*    NA), THE DOMESTIC ZIP AND STATE EDITS DO NOT APPLY.  THIS
+001400*    STEP INSTEAD CONFIRMS FOREIGN-POSTAL-CODE IS PRESENT AND
+001500*    FLAGS ANY CASE WHERE A FOREIGN PAYEE STILL CARRIES A
+001600*    POPULATED NUMERIC TAX-ZIP-CODE, WHICH MEANS THE ADDRESS
+001700*    WAS NEVER CONVERTED OVER TO THE FOREIGN LAYOUT.  DOMESTIC
+001800*    (DOMESTIC-NA) PAYEES ARE NOT EXAMINED BY THIS PASS.
+001900*
+002000*    EVERY FOREIGN/PROTECTORATE PAYEE ON THE FILE IS EXAMINED,
+002100*    REGARDLESS OF TAX-YEAR -- THIS IS A STANDING ADDRESS EDIT,
+002200*    NOT A YEAR-SCOPED RUN.
+002300*
+002400*    MODIFICATION HISTORY
+002500*    --------------------
+002600*    DATE       INIT      DESCRIPTION
+002700*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.    IBM-370.
+003200 OBJECT-COMPUTER.    IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003700     SELECT TAX-FORM-FILE    ASSIGN TO TAXFORM
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT FOREIGN-RPT      ASSIGN TO FORNRPT
+004000         ORGANIZATION IS SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004800 FD  TAX-FORM-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY EQC861P4.
+005100 FD  FOREIGN-RPT
+005200     LABEL RECORDS ARE STANDARD
+005300     RECORDING MODE IS F.
+005400 01  FOREIGN-RPT-LINE                 PIC X(132).
+005500 WORKING-STORAGE SECTION.
+005600 77  WS-EOF-SW                       PIC X(01)   VALUE 'N'.
+005700     88  END-OF-TAX-FORM-FILE            VALUE 'Y'.
+005900 77  WS-EXCEPTION-COUNT               PIC 9(07)   COMP-3
+006000                                          VALUE ZERO.
+006100 01  WS-REASON-CODE                   PIC X(01).
+006200 01  WS-HEADING-LINE.
+006300     05  FILLER              PIC X(05)   VALUE SPACES.
+006400     05  FILLER              PIC X(46)
+006500         VALUE 'EQC861P13 - FOREIGN ADDRESS VALIDATION REPORT'.
+006600 01  WS-COLUMN-LINE.
+006700     05  FILLER              PIC X(01)   VALUE SPACE.
+006800     05  FILLER              PIC X(12)   VALUE 'OWNER-USER'.
+006900     05  FILLER              PIC X(08)   VALUE 'PAYER'.
+007000     05  FILLER              PIC X(06)   VALUE 'FORM'.
+007100     05  FILLER              PIC X(22)   VALUE 'CONTROL NUMBER'.
+007200     05  FILLER              PIC X(06)   VALUE 'NA-CD'.
+007300     05  FILLER              PIC X(34)   VALUE 'EXCEPTION'.
+007400 01  WS-DETAIL-LINE.
+007500     05  WS-D-OWNER-USER              PIC X(06).
+007600     05  FILLER                       PIC X(02)   VALUE SPACES.
+007700     05  WS-D-PAYER-NUMBER            PIC 9(03).
+007800     05  FILLER                       PIC X(03)   VALUE SPACES.
+007900     05  WS-D-FORM-TYPE               PIC X(02).
+008000     05  FILLER                       PIC X(04)   VALUE SPACES.
+008100     05  WS-D-CONTROL-NUMBER          PIC X(20).
+008200     05  FILLER                       PIC X(02)   VALUE SPACES.
+008300     05  WS-D-NA-CODE                 PIC X(01).
+008400     05  FILLER                       PIC X(05)   VALUE SPACES.
+008500     05  WS-D-EXCEPTION-TEXT          PIC X(34).
+008600 01  WS-TOTAL-LINE.
+008700     05  FILLER                       PIC X(05)   VALUE SPACES.
+008800     05  FILLER                       PIC X(24)
+008900         VALUE 'TOTAL EXCEPTIONS ------ '.
+009000     05  WS-T-EXCEPTION-COUNT         PIC ZZZ,ZZ9.
+009100 PROCEDURE DIVISION.
+009200*---------------------------------------------------------------*
+009300*    0000-MAINLINE                                              *
+009400*---------------------------------------------------------------*
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009800         UNTIL END-OF-TAX-FORM-FILE.
+009900     PERFORM 8000-FINISH THRU 8000-EXIT.
+010000     GO TO 9999-EXIT.
+010100*---------------------------------------------------------------*
+010200*    1000-INITIALIZE                                            *
+010300*---------------------------------------------------------------*
+010400 1000-INITIALIZE.
+011200     OPEN INPUT  TAX-FORM-FILE
+011300          OUTPUT FOREIGN-RPT.
+011400     WRITE FOREIGN-RPT-LINE FROM WS-HEADING-LINE.
+011500     WRITE FOREIGN-RPT-LINE FROM WS-COLUMN-LINE.
+011600     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011700 1000-EXIT.
+011800     EXIT.
+011900*---------------------------------------------------------------*
+012000*    2000-PROCESS-RECORD                                        *
+012100*---------------------------------------------------------------*
+012200 2000-PROCESS-RECORD.
+012300     IF TAX-FORMS-PAYEE-RECORD
+012500             AND (FOREIGN-NA OR PROTECTORATE-NA)
+012600         PERFORM 3000-EDIT-FOREIGN-PAYEE THRU 3000-EXIT
+012700     END-IF.
+012800     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012900 2000-EXIT.
+013000     EXIT.
+013100*---------------------------------------------------------------*
+013200*    3000-EDIT-FOREIGN-PAYEE                                    *
+013300*---------------------------------------------------------------*
+013400 3000-EDIT-FOREIGN-PAYEE.
+013500     MOVE SPACE TO WS-REASON-CODE.
+013600     IF FOREIGN-POSTAL-CODE = SPACES
+013700         MOVE 'P' TO WS-REASON-CODE
+013800         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+013900     END-IF.
+014000     IF TAX-ZIP-CODE NOT = ZERO
+014100         MOVE 'Z' TO WS-REASON-CODE
+014200         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+014300     END-IF.
+014400 3000-EXIT.
+014500     EXIT.
+014600*---------------------------------------------------------------*
+014700*    4000-WRITE-EXCEPTION                                       *
+014800*---------------------------------------------------------------*
+014900 4000-WRITE-EXCEPTION.
+015000     MOVE OWNER-USER                  TO WS-D-OWNER-USER.
+015100     MOVE PAYER-NUMBER                TO WS-D-PAYER-NUMBER.
+015200     MOVE FORM-TYPE                   TO WS-D-FORM-TYPE.
+015300     MOVE CONTROL-NUMBER              TO WS-D-CONTROL-NUMBER.
+015400     MOVE FOREIGN-NA-CODE             TO WS-D-NA-CODE.
+015500     IF WS-REASON-CODE = 'P'
+015600         MOVE 'MISSING FOREIGN POSTAL CODE'
+015700                                  TO WS-D-EXCEPTION-TEXT
+015800     ELSE
+015900         MOVE 'DOMESTIC ZIP CODE STILL SET'
+016000                                  TO WS-D-EXCEPTION-TEXT
+016100     END-IF.
+016200     WRITE FOREIGN-RPT-LINE FROM WS-DETAIL-LINE.
+016300     ADD 1 TO WS-EXCEPTION-COUNT.
+016400 4000-EXIT.
+016500     EXIT.
+016600*---------------------------------------------------------------*
+016700*    7000-READ-TAX-FORM                                         *
+016800*---------------------------------------------------------------*
+016900 7000-READ-TAX-FORM.
+017000     READ TAX-FORM-FILE
+017100         AT END
+017200             SET END-OF-TAX-FORM-FILE TO TRUE
+017300     END-READ.
+017400 7000-EXIT.
+017500     EXIT.
+017600*---------------------------------------------------------------*
+017700*    8000-FINISH                                                *
+017800*---------------------------------------------------------------*
+017900 8000-FINISH.
+018000     MOVE WS-EXCEPTION-COUNT          TO WS-T-EXCEPTION-COUNT.
+018100     WRITE FOREIGN-RPT-LINE FROM WS-TOTAL-LINE.
+018200     CLOSE TAX-FORM-FILE FOREIGN-RPT.
+018300 8000-EXIT.
+018400     EXIT.
+018500*---------------------------------------------------------------*
+018600*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+018700*---------------------------------------------------------------*
+018800 9999-EXIT.
+018900     STOP RUN.
