@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P11.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    FORM 5498 EXTRACT AND PRINT FOR THE EQC861 TAX FORM FILE.
+000900*
+001000*    LISTS EACH FORM-5498 PAYEE RECORD'S CONTRIBUTION BOXES
+001100*    (IRA, ROLLOVER, ROTH CONVERSION, RECHARACTERIZATION, SEP,
+001200*    SIMPLE AND ROTH CONTRIBUTIONS) TOGETHER WITH THE FAIR
+001300*    MARKET VALUE OF THE ACCOUNT (985-YEAR-END-VALUE), THE FMV
+001400*    OF CERTAIN SPECIFIED ASSETS (9812-FMV-SPEC-ASSETS), THE
+001500*    MINIMUM REQUIRED DISTRIBUTION AMOUNT (9811-MRD) AND THE
+001600*    INDICATOR SHOWING WHETHER AN RMD IS REQUIRED FOR NEXT YEAR
+001700*    (9813-RMD-NEXT-YR-IND).  PREVIOUSLY THIS EXTRACT COVERED
+001800*    ONLY THE CONTRIBUTION SIDE OF THE 5498 AND LEFT FMV
+001900*    REPORTING TO A MANUAL PROCESS.
+002000*
+002100*    MODIFICATION HISTORY
+002200*    --------------------
+002300*    DATE       INIT      DESCRIPTION
+002400*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TAX-FORM-FILE     ASSIGN TO TAXFORM
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT FORM5498-RPT      ASSIGN TO F5498RPT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  TAX-FORM-FILE
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY EQC861P4.
+004100 FD  FORM5498-RPT
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORDING MODE IS F.
+004400 01  FORM5498-RPT-LINE                PIC X(132).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-EOF-SW                        PIC X(01)   VALUE 'N'.
+004700     88  END-OF-TAX-FORM-FILE             VALUE 'Y'.
+004800 01  WS-HEADING-LINE.
+004900     05  FILLER              PIC X(05)   VALUE SPACES.
+005000     05  FILLER              PIC X(45)
+005100         VALUE 'EQC861P11 - FORM 5498 EXTRACT AND PRINT'.
+005200 01  WS-COLUMN-LINE-1.
+005300     05  FILLER              PIC X(01)   VALUE SPACE.
+005400     05  FILLER              PIC X(22)   VALUE 'CONTROL NUMBER'.
+005500     05  FILLER              PIC X(14)   VALUE 'IRA CONTR'.
+005600     05  FILLER              PIC X(14)   VALUE 'ROLLOVER'.
+005700     05  FILLER              PIC X(14)   VALUE 'ROTH CONV'.
+005800     05  FILLER              PIC X(14)   VALUE 'RECHAR'.
+005900     05  FILLER              PIC X(14)   VALUE 'SEP CONTR'.
+006000     05  FILLER              PIC X(14)   VALUE 'SIMPLE CONTR'.
+006100     05  FILLER              PIC X(14)   VALUE 'ROTH CONTR'.
+006200 01  WS-COLUMN-LINE-2.
+006300     05  FILLER              PIC X(23)   VALUE SPACES.
+006400     05  FILLER              PIC X(14)   VALUE 'MRD AMOUNT'.
+006500     05  FILLER              PIC X(14)   VALUE 'FMV'.
+006600     05  FILLER              PIC X(14)   VALUE 'FMV-SPEC-AST'.
+006700     05  FILLER              PIC X(04)   VALUE 'RMD'.
+006800 01  WS-DETAIL-LINE-1.
+006900     05  WS-D1-CONTROL-NUMBER         PIC X(20).
+007000     05  FILLER                       PIC X(03)   VALUE SPACES.
+007100     05  WS-D1-IRA-CONTRIB            PIC ZZZ,ZZZ,ZZ9.99.
+007200     05  FILLER                       PIC X(01)   VALUE SPACE.
+007300     05  WS-D1-ROLLOVER-CONTRIB       PIC ZZZ,ZZZ,ZZ9.99.
+007400     05  FILLER                       PIC X(01)   VALUE SPACE.
+007500     05  WS-D1-ROTH-CONV              PIC ZZZ,ZZZ,ZZ9.99.
+007600     05  FILLER                       PIC X(01)   VALUE SPACE.
+007700     05  WS-D1-RECHAR-CONTRIB         PIC ZZZ,ZZZ,ZZ9.99.
+007800     05  FILLER                       PIC X(01)   VALUE SPACE.
+007900     05  WS-D1-SEP-CONTRIB            PIC ZZZ,ZZZ,ZZ9.99.
+008000     05  FILLER                       PIC X(01)   VALUE SPACE.
+008100     05  WS-D1-SIMPLE-CONTRIB         PIC ZZZ,ZZZ,ZZ9.99.
+008200     05  FILLER                       PIC X(01)   VALUE SPACE.
+008300     05  WS-D1-ROTH-CONTRIB           PIC ZZZ,ZZZ,ZZ9.99.
+008400 01  WS-DETAIL-LINE-2.
+008500     05  FILLER                       PIC X(24)   VALUE SPACES.
+008600     05  WS-D2-MRD                    PIC ZZZ,ZZZ,ZZ9.99.
+008700     05  FILLER                       PIC X(01)   VALUE SPACE.
+008800     05  WS-D2-FMV                    PIC ZZZ,ZZZ,ZZ9.99.
+008900     05  FILLER                       PIC X(01)   VALUE SPACE.
+009000     05  WS-D2-FMV-SPEC-ASSETS        PIC ZZZ,ZZZ,ZZ9.99.
+009100     05  FILLER                       PIC X(02)   VALUE SPACES.
+009200     05  WS-D2-RMD-IND                PIC X(01).
+009300 PROCEDURE DIVISION.
+009400*---------------------------------------------------------------*
+009500*    0000-MAINLINE                                              *
+009600*---------------------------------------------------------------*
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+010000         UNTIL END-OF-TAX-FORM-FILE.
+010100     PERFORM 8000-FINISH THRU 8000-EXIT.
+010200     GO TO 9999-EXIT.
+010300*---------------------------------------------------------------*
+010400*    1000-INITIALIZE                                            *
+010500*---------------------------------------------------------------*
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  TAX-FORM-FILE
+010800          OUTPUT FORM5498-RPT.
+010900     WRITE FORM5498-RPT-LINE FROM WS-HEADING-LINE.
+011000     WRITE FORM5498-RPT-LINE FROM WS-COLUMN-LINE-1.
+011100     WRITE FORM5498-RPT-LINE FROM WS-COLUMN-LINE-2.
+011200     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*---------------------------------------------------------------*
+011600*    2000-PROCESS-RECORD                                        *
+011700*---------------------------------------------------------------*
+011800 2000-PROCESS-RECORD.
+011900     IF TAX-FORMS-PAYEE-RECORD AND FORM-5498
+012000         PERFORM 4000-WRITE-5498-DETAIL THRU 4000-EXIT
+012100     END-IF.
+012200     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012300 2000-EXIT.
+012400     EXIT.
+012500*---------------------------------------------------------------*
+012600*    4000-WRITE-5498-DETAIL                                     *
+012700*---------------------------------------------------------------*
+012800 4000-WRITE-5498-DETAIL.
+012900     MOVE CONTROL-NUMBER              TO WS-D1-CONTROL-NUMBER.
+013000     MOVE 981-IRA-CONTRIB             TO WS-D1-IRA-CONTRIB.
+013100     MOVE 982-ROLLOVER-CONTRIB        TO WS-D1-ROLLOVER-CONTRIB.
+013200     MOVE 983-ROTH-CONV               TO WS-D1-ROTH-CONV.
+013300     MOVE 984-RECHAR-CONTRIB          TO WS-D1-RECHAR-CONTRIB.
+013400     MOVE 988-SEP-CONTRIB             TO WS-D1-SEP-CONTRIB.
+013500     MOVE 989-SIMPLE-CONTRIB          TO WS-D1-SIMPLE-CONTRIB.
+013600     MOVE 9810-ROTH-CONTRIB           TO WS-D1-ROTH-CONTRIB.
+013700     WRITE FORM5498-RPT-LINE FROM WS-DETAIL-LINE-1.
+013800     MOVE 9811-MRD                    TO WS-D2-MRD.
+013900     MOVE 985-YEAR-END-VALUE          TO WS-D2-FMV.
+014000     MOVE 9812-FMV-SPEC-ASSETS        TO WS-D2-FMV-SPEC-ASSETS.
+014100     IF RMD-REQUIRED-NEXT-YEAR
+014200         MOVE 'Y' TO WS-D2-RMD-IND
+014300     ELSE
+014400         MOVE 'N' TO WS-D2-RMD-IND
+014500     END-IF.
+014600     WRITE FORM5498-RPT-LINE FROM WS-DETAIL-LINE-2.
+014700 4000-EXIT.
+014800     EXIT.
+014900*---------------------------------------------------------------*
+015000*    7000-READ-TAX-FORM                                         *
+015100*---------------------------------------------------------------*
+015200 7000-READ-TAX-FORM.
+015300     READ TAX-FORM-FILE
+015400         AT END
+015500             SET END-OF-TAX-FORM-FILE TO TRUE
+015600     END-READ.
+015700 7000-EXIT.
+015800     EXIT.
+015900*---------------------------------------------------------------*
+016000*    8000-FINISH                                                *
+016100*---------------------------------------------------------------*
+016200 8000-FINISH.
+016300     CLOSE TAX-FORM-FILE FORM5498-RPT.
+016400 8000-EXIT.
+016500     EXIT.
+016600*---------------------------------------------------------------*
+016700*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+016800*---------------------------------------------------------------*
+016900 9999-EXIT.
+017000     STOP RUN.
