@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P12.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    PHASE-BYPASS EXCEPTION REPORT FOR THE EQC861 TAX FORM FILE.
+000900*
+001000*    LISTS EVERY RECORD FOR THE ACTIVE TAX-YEAR THAT CARRIES A
+001100*    NON-BLANK PHASE-BYPASS-CDE, KEYED BY OWNER-USER / PAYER-
+001200*    NUMBER / TAX-FORM-PHASE-NBR, SO PRODUCTION CONTROL CAN SEE
+001300*    WHAT IS SKIPPING A TAPE/PRINT PHASE BEFORE SEASON CLOSE.
+001400*
+001500*    THE ACTIVE TAX-YEAR IS SUPPLIED ON A ONE-CARD PARAMETER
+001600*    FILE READ AT STARTUP, THE SAME WAY OTHER EQC861 STEPS TAKE
+001700*    THEIR RUN PARAMETERS.
+001800*
+001900*    MODIFICATION HISTORY
+002000*    --------------------
+002100*    DATE       INIT      DESCRIPTION
+002200*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.    IBM-370.
+002700 OBJECT-COMPUTER.    IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT PARM-CARD        ASSIGN TO SYSIN
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT TAX-FORM-FILE    ASSIGN TO TAXFORM
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT BYPASS-RPT       ASSIGN TO BYPSRPT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  PARM-CARD
+003900     LABEL RECORDS ARE OMITTED.
+004000 01  PARM-RECORD.
+004100     05  PARM-TAX-YEAR                PIC 9(04).
+004200     05  FILLER                       PIC X(76).
+004300 FD  TAX-FORM-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY EQC861P4.
+004600 FD  BYPASS-RPT
+004700     LABEL RECORDS ARE STANDARD
+004800     RECORDING MODE IS F.
+004900 01  BYPASS-RPT-LINE                  PIC X(132).
+005000 WORKING-STORAGE SECTION.
+005100 77  WS-EOF-SW                       PIC X(01)   VALUE 'N'.
+005200     88  END-OF-TAX-FORM-FILE            VALUE 'Y'.
+005300 77  WS-ACTIVE-TAX-YEAR               PIC 9(04)   VALUE ZERO.
+005400 77  WS-BYPASS-COUNT                  PIC 9(07)   COMP-3
+005500                                          VALUE ZERO.
+005600 01  WS-HEADING-LINE.
+005700     05  FILLER              PIC X(05)   VALUE SPACES.
+005800     05  FILLER              PIC X(42)
+005900         VALUE 'EQC861P12 - PHASE BYPASS EXCEPTION REPORT'.
+006000 01  WS-COLUMN-LINE.
+006100     05  FILLER              PIC X(01)   VALUE SPACE.
+006200     05  FILLER              PIC X(12)   VALUE 'OWNER-USER'.
+006300     05  FILLER              PIC X(08)   VALUE 'PAYER'.
+006400     05  FILLER              PIC X(08)   VALUE 'PHASE'.
+006500     05  FILLER              PIC X(08)   VALUE 'BYPASS'.
+006600     05  FILLER              PIC X(06)   VALUE 'FORM'.
+006700     05  FILLER              PIC X(22)   VALUE 'CONTROL NUMBER'.
+006800 01  WS-DETAIL-LINE.
+006900     05  WS-D-OWNER-USER              PIC X(06).
+007000     05  FILLER                       PIC X(02)   VALUE SPACES.
+007100     05  WS-D-PAYER-NUMBER            PIC 9(03).
+007200     05  FILLER                       PIC X(04)   VALUE SPACES.
+007300     05  WS-D-PHASE-NBR               PIC 9(03).
+007400     05  FILLER                       PIC X(04)   VALUE SPACES.
+007500     05  WS-D-BYPASS-CDE              PIC X(01).
+007600     05  FILLER                       PIC X(07)   VALUE SPACES.
+007700     05  WS-D-FORM-TYPE               PIC X(02).
+007800     05  FILLER                       PIC X(04)   VALUE SPACES.
+007900     05  WS-D-CONTROL-NUMBER          PIC X(20).
+008000 01  WS-TOTAL-LINE.
+008100     05  FILLER                       PIC X(05)   VALUE SPACES.
+008200     05  FILLER                       PIC X(24)
+008300         VALUE 'TOTAL BYPASSED -------  '.
+008400     05  WS-T-BYPASS-COUNT            PIC ZZZ,ZZ9.
+008500 PROCEDURE DIVISION.
+008600*---------------------------------------------------------------*
+008700*    0000-MAINLINE                                              *
+008800*---------------------------------------------------------------*
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009100     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009200         UNTIL END-OF-TAX-FORM-FILE.
+009300     PERFORM 8000-FINISH THRU 8000-EXIT.
+009400     GO TO 9999-EXIT.
+009500*---------------------------------------------------------------*
+009600*    1000-INITIALIZE                                            *
+009700*---------------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT  PARM-CARD.
+010000     READ PARM-CARD
+010100         AT END
+010200             MOVE ZERO TO PARM-TAX-YEAR
+010300     END-READ.
+010400     MOVE PARM-TAX-YEAR TO WS-ACTIVE-TAX-YEAR.
+010500     CLOSE PARM-CARD.
+010600     OPEN INPUT  TAX-FORM-FILE
+010700          OUTPUT BYPASS-RPT.
+010800     WRITE BYPASS-RPT-LINE FROM WS-HEADING-LINE.
+010900     WRITE BYPASS-RPT-LINE FROM WS-COLUMN-LINE.
+011000     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011100 1000-EXIT.
+011200     EXIT.
+011300*---------------------------------------------------------------*
+011400*    2000-PROCESS-RECORD                                        *
+011500*---------------------------------------------------------------*
+011600 2000-PROCESS-RECORD.
+011700     IF TAX-YEAR = WS-ACTIVE-TAX-YEAR
+011800             AND PHASE-BYPASS-CDE NOT = SPACE
+011900         PERFORM 4000-WRITE-BYPASS THRU 4000-EXIT
+012000     END-IF.
+012100     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400*---------------------------------------------------------------*
+012500*    4000-WRITE-BYPASS                                          *
+012600*---------------------------------------------------------------*
+012700 4000-WRITE-BYPASS.
+012800     MOVE OWNER-USER                  TO WS-D-OWNER-USER.
+012900     MOVE PAYER-NUMBER                TO WS-D-PAYER-NUMBER.
+013000     MOVE TAX-FORM-PHASE-NBR          TO WS-D-PHASE-NBR.
+013100     MOVE PHASE-BYPASS-CDE            TO WS-D-BYPASS-CDE.
+013200     MOVE FORM-TYPE                   TO WS-D-FORM-TYPE.
+013250     IF TAX-FORMS-PAYEE-RECORD
+013260         MOVE CONTROL-NUMBER          TO WS-D-CONTROL-NUMBER
+013270     ELSE
+013280         MOVE SPACES                  TO WS-D-CONTROL-NUMBER
+013290     END-IF.
+013400     WRITE BYPASS-RPT-LINE FROM WS-DETAIL-LINE.
+013500     ADD 1 TO WS-BYPASS-COUNT.
+013600 4000-EXIT.
+013700     EXIT.
+013800*---------------------------------------------------------------*
+013900*    7000-READ-TAX-FORM                                         *
+014000*---------------------------------------------------------------*
+014100 7000-READ-TAX-FORM.
+014200     READ TAX-FORM-FILE
+014300         AT END
+014400             SET END-OF-TAX-FORM-FILE TO TRUE
+014500     END-READ.
+014600 7000-EXIT.
+014700     EXIT.
+014800*---------------------------------------------------------------*
+014900*    8000-FINISH                                                *
+015000*---------------------------------------------------------------*
+015100 8000-FINISH.
+015200     MOVE WS-BYPASS-COUNT             TO WS-T-BYPASS-COUNT.
+015300     WRITE BYPASS-RPT-LINE FROM WS-TOTAL-LINE.
+015400     CLOSE TAX-FORM-FILE BYPASS-RPT.
+015500 8000-EXIT.
+015600     EXIT.
+015700*---------------------------------------------------------------*
+015800*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+015900*---------------------------------------------------------------*
+016000 9999-EXIT.
+016100     STOP RUN.
