@@ -0,0 +1,314 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P5.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    PAYER CONTROL-TOTAL RECONCILIATION FOR THE EQC861 TAX FORM
+000900*    TAPE-BUILD RUN.
+001000*
+001100*    SUMS EACH OF THE TWELVE AMOUNT BOXES AND THE PAYEE AND
+001200*    PARTICIPANT COUNTS FROM THE 'B' PAYEE RECORDS FILED UNDER
+001300*    A GIVEN OWNER-USER / PAYER-NUMBER / TAX-YEAR / FORM-TYPE
+001400*    AND COMPARES THE RESULT TO THE CONTROL-TL-1 THRU
+001500*    CONTROL-TL-12, TL-PAYEES AND TL-PARTICIPANTS FIELDS
+001600*    CARRIED ON THAT PAYER'S 'A' RECORD.  ANY PAYER THAT DOES
+001700*    NOT BALANCE IS WRITTEN TO THE EXCEPTION REPORT SO IT CAN
+001800*    BE CORRECTED BEFORE THE TRANSMITTAL TAPE IS CUT.
+001900*
+002000*    INPUT IS ASSUMED SORTED ASCENDING BY OWNER-USER, PAYER-
+002100*    NUMBER, TAX-YEAR AND FORM-TYPE WITH EACH PAYER'S 'A'
+002200*    RECORD PRECEDING ITS 'B' PAYEE RECORDS, WHICH IS HOW THE
+002300*    TAPE-BUILD RUN PRODUCES THE FILE.
+002400*
+002500*    MODIFICATION HISTORY
+002600*    --------------------
+002700*    DATE       INIT      DESCRIPTION
+002800*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.    IBM-370.
+003300 OBJECT-COMPUTER.    IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT TAX-FORM-FILE    ASSIGN TO TAXFORM
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT BALANCE-RPT      ASSIGN TO BALRPT
+003900         ORGANIZATION IS SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  TAX-FORM-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY EQC861P4.
+004500 FD  BALANCE-RPT
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800 01  BALANCE-RPT-LINE                PIC X(132).
+004900 WORKING-STORAGE SECTION.
+005000*---------------------------------------------------------------*
+005100*    SWITCHES                                                  *
+005200*---------------------------------------------------------------*
+005300 77  WS-EOF-SW                       PIC X(01)   VALUE 'N'.
+005400     88  END-OF-TAX-FORM-FILE            VALUE 'Y'.
+005500 77  WS-PAYER-ACTIVE-SW               PIC X(01)   VALUE 'N'.
+005600     88  PAYER-GROUP-ACTIVE              VALUE 'Y'.
+005700*---------------------------------------------------------------*
+005800*    WORK AREAS                                                *
+005900*---------------------------------------------------------------*
+006000 77  WS-BOX-SUB                       PIC 9(02)   COMP.
+006100 77  WS-EXCEPTION-COUNT               PIC 9(07)   COMP-3
+006150                                          VALUE ZERO.
+006200 01  WS-SAVE-PAYER-KEY.
+006300     05  WS-SAVE-OWNER-USER           PIC X(06).
+006400     05  WS-SAVE-PAYER-NUMBER         PIC 9(03)   COMP-3.
+006500     05  WS-SAVE-TAX-YEAR             PIC 9(04).
+006600     05  WS-SAVE-FORM-TYPE            PIC X(02).
+006700     05  WS-SAVE-FED-ID               PIC 9(09)   COMP-3.
+006800 01  WS-PAYER-CONTROL-TOTALS.
+006900     05  WS-CTL-AMOUNT  OCCURS 12 TIMES
+007000                                      PIC 9(16)V99 COMP-3.
+007100     05  WS-CTL-PAYEES                PIC 9(07)   COMP-3.
+007200     05  WS-CTL-PARTICIPANTS          PIC 9(07)   COMP-3.
+007300 01  WS-COMPUTED-TOTALS.
+007400     05  WS-CALC-AMOUNT OCCURS 12 TIMES
+007500                                      PIC 9(16)V99 COMP-3.
+007600     05  WS-CALC-PAYEES               PIC 9(07)   COMP-3.
+007700     05  WS-CALC-PARTICIPANTS         PIC 9(07)   COMP-3.
+007800 01  WS-VARIANCE                      PIC S9(16)V99 COMP-3.
+007900*---------------------------------------------------------------*
+008000*    REPORT LINES                                               *
+008100*---------------------------------------------------------------*
+008200 01  WS-HEADING-LINE.
+008300     05  FILLER                       PIC X(05)   VALUE SPACES.
+008400     05  FILLER                       PIC X(40)
+008500         VALUE 'EQC861P5 - PAYER CONTROL TOTAL BALANCING'.
+008600 01  WS-COLUMN-LINE.
+008700     05  FILLER              PIC X(01)   VALUE SPACE.
+008800     05  FILLER              PIC X(12)   VALUE 'OWNER-USER'.
+008900     05  FILLER              PIC X(08)   VALUE 'PAYER'.
+009000     05  FILLER              PIC X(06)   VALUE 'YEAR'.
+009100     05  FILLER              PIC X(06)   VALUE 'FORM'.
+009200     05  FILLER              PIC X(12)   VALUE 'ITEM'.
+009300     05  FILLER              PIC X(20)   VALUE 'CONTROL TOTAL'.
+009400     05  FILLER              PIC X(20)   VALUE 'COMPUTED TOTAL'.
+009500     05  FILLER              PIC X(20)   VALUE 'VARIANCE'.
+009600 01  WS-DETAIL-LINE.
+009700     05  WS-D-OWNER-USER              PIC X(06).
+009800     05  FILLER                       PIC X(01)   VALUE SPACE.
+009900     05  WS-D-PAYER-NUMBER            PIC 9(03).
+010000     05  FILLER                       PIC X(02)   VALUE SPACES.
+010100     05  WS-D-TAX-YEAR                PIC 9(04).
+010200     05  FILLER                       PIC X(02)   VALUE SPACES.
+010300     05  WS-D-FORM-TYPE               PIC X(02).
+010400     05  FILLER                       PIC X(02)   VALUE SPACES.
+010500     05  WS-D-ITEM                    PIC X(14).
+010600     05  WS-D-CONTROL-TOTAL           PIC ----,---,---,---.99.
+010700     05  FILLER                       PIC X(02)   VALUE SPACES.
+010800     05  WS-D-COMPUTED-TOTAL          PIC ----,---,---,---.99.
+010900     05  FILLER                       PIC X(02)   VALUE SPACES.
+011000     05  WS-D-VARIANCE                PIC ----,---,---,---.99.
+011100 01  WS-TOTAL-LINE.
+011200     05  FILLER                       PIC X(05)   VALUE SPACES.
+011300     05  FILLER                       PIC X(20)
+011400         VALUE 'TOTAL EXCEPTIONS -- '.
+011500     05  WS-T-EXCEPTION-COUNT         PIC ZZZ,ZZ9.
+011600 PROCEDURE DIVISION.
+011700*---------------------------------------------------------------*
+011800*    0000-MAINLINE                                              *
+011900*---------------------------------------------------------------*
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+012300         UNTIL END-OF-TAX-FORM-FILE.
+012400     PERFORM 8000-FINISH THRU 8000-EXIT.
+012500     GO TO 9999-EXIT.
+012600*---------------------------------------------------------------*
+012700*    1000-INITIALIZE                                            *
+012800*---------------------------------------------------------------*
+012900 1000-INITIALIZE.
+013000     OPEN INPUT  TAX-FORM-FILE
+013100          OUTPUT BALANCE-RPT.
+013200     WRITE BALANCE-RPT-LINE FROM WS-HEADING-LINE.
+013300     WRITE BALANCE-RPT-LINE FROM WS-COLUMN-LINE.
+013400     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+013500 1000-EXIT.
+013600     EXIT.
+013700*---------------------------------------------------------------*
+013800*    2000-PROCESS-RECORD                                        *
+013900*---------------------------------------------------------------*
+014000 2000-PROCESS-RECORD.
+014100     EVALUATE TRUE
+014200         WHEN TAX-FORMS-PAYER-RECORD
+014300             PERFORM 3000-START-PAYER THRU 3000-EXIT
+014400         WHEN TAX-FORMS-PAYEE-RECORD
+014500             PERFORM 4000-ACCUM-PAYEE THRU 4000-EXIT
+014600         WHEN OTHER
+014700             CONTINUE
+014800     END-EVALUATE.
+014900     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+015000 2000-EXIT.
+015100     EXIT.
+015200*---------------------------------------------------------------*
+015300*    3000-START-PAYER -- CLOSE OUT PRIOR GROUP, SAVE NEW         *
+015400*    PAYER'S CONTROL TOTALS AND RESET THE ACCUMULATORS           *
+015500*---------------------------------------------------------------*
+015600 3000-START-PAYER.
+015700     IF PAYER-GROUP-ACTIVE
+015800         PERFORM 5000-COMPARE-TOTALS THRU 5000-EXIT
+015900     END-IF.
+016000     MOVE OWNER-USER                  TO WS-SAVE-OWNER-USER.
+016100     MOVE PAYER-NUMBER                TO WS-SAVE-PAYER-NUMBER.
+016200     MOVE TAX-YEAR                    TO WS-SAVE-TAX-YEAR.
+016300     MOVE FORM-TYPE                   TO WS-SAVE-FORM-TYPE.
+016400     MOVE FEDERAL-IDENTIFICATION-NUMBER
+016500                                      TO WS-SAVE-FED-ID.
+016600     MOVE CONTROL-TL-1                TO WS-CTL-AMOUNT (1).
+016700     MOVE CONTROL-TL-2                TO WS-CTL-AMOUNT (2).
+016800     MOVE CONTROL-TL-3                TO WS-CTL-AMOUNT (3).
+016900     MOVE CONTROL-TL-4                TO WS-CTL-AMOUNT (4).
+017000     MOVE CONTROL-TL-5                TO WS-CTL-AMOUNT (5).
+017100     MOVE CONTROL-TL-6                TO WS-CTL-AMOUNT (6).
+017200     MOVE CONTROL-TL-7                TO WS-CTL-AMOUNT (7).
+017300     MOVE CONTROL-TL-8                TO WS-CTL-AMOUNT (8).
+017400     MOVE CONTROL-TL-9                TO WS-CTL-AMOUNT (9).
+017500     MOVE CONTROL-TL-10               TO WS-CTL-AMOUNT (10).
+017600     MOVE CONTROL-TL-11               TO WS-CTL-AMOUNT (11).
+017700     MOVE CONTROL-TL-12               TO WS-CTL-AMOUNT (12).
+017800     MOVE TL-PAYEES                   TO WS-CTL-PAYEES.
+017900     MOVE TL-PARTICIPANTS             TO WS-CTL-PARTICIPANTS.
+018000     MOVE ZERO                        TO WS-CALC-PAYEES
+018100                                          WS-CALC-PARTICIPANTS.
+018200     PERFORM 3100-ZERO-CALC-BOX THRU 3100-EXIT
+018300         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+018400     SET PAYER-GROUP-ACTIVE TO TRUE.
+018500 3000-EXIT.
+018600     EXIT.
+018700*---------------------------------------------------------------*
+018800*    3100-ZERO-CALC-BOX                                         *
+018900*---------------------------------------------------------------*
+019000 3100-ZERO-CALC-BOX.
+019100     MOVE ZERO TO WS-CALC-AMOUNT (WS-BOX-SUB).
+019200 3100-EXIT.
+019300     EXIT.
+019400*---------------------------------------------------------------*
+019500*    4000-ACCUM-PAYEE -- ADD THIS PAYEE'S BOXES, PAYEE COUNT     *
+019600*    AND PARTICIPANT COUNT INTO THE RUNNING TOTALS.  CORRECTION  *
+019700*    RECORDS ('X'/'Z') ARE NOT PART OF THE ORIGINAL FILING AND   *
+019800*    DO NOT COUNT AGAINST THE ORIGINAL CONTROL TOTALS.           *
+019810*    PARTICIPANT-NUMBER ONLY MEANS ANYTHING UNDER A DST-        *
+019820*    CONTRACT SYSTEM-INDICATOR (ANN/DSS/RPS/VANTAGE) -- FOR      *
+019830*    PSC CONTRACTS OR OTHER-USER-SYSTEM THOSE SAME BYTES ARE A   *
+019840*    DIFFERENT LAYOUT ENTIRELY, SO THEY ARE NOT COUNTED THERE.   *
+019850*    FORM-W2 PAYEES ARE SKIPPED OUT OF THE BOX ACCUMULATION --   *
+019860*    W2-PAYEE-RECORD-INFO DOES NOT FOLLOW THE GENERIC TWELVE-BOX *
+019870*    AMT-TABLE-AREA OVERLAY THAT THE OTHER FORM TYPES SHARE.     *
+019900*---------------------------------------------------------------*
+020000 4000-ACCUM-PAYEE.
+020100     IF CORRECTION-RECORD-TYPE-1 OR CORRECTION-RECORD-TYPE-2
+020200         GO TO 4000-EXIT
+020300     END-IF.
+020400     ADD 1 TO WS-CALC-PAYEES.
+020500     IF (ANN OR DSS OR RPS OR VANTAGE)
+020550             AND PARTICIPANT-NUMBER NOT = ZERO
+020600         ADD 1 TO WS-CALC-PARTICIPANTS
+020700     END-IF.
+020750     IF NOT FORM-W2
+020800         PERFORM 4100-ACCUM-BOX THRU 4100-EXIT
+020900             VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12
+020950     END-IF.
+021000 4000-EXIT.
+021100     EXIT.
+021200*---------------------------------------------------------------*
+021300*    4100-ACCUM-BOX                                             *
+021400*---------------------------------------------------------------*
+021500 4100-ACCUM-BOX.
+021600     ADD TBL-AMOUNT (WS-BOX-SUB) TO WS-CALC-AMOUNT (WS-BOX-SUB).
+021700 4100-EXIT.
+021800     EXIT.
+021900*---------------------------------------------------------------*
+022000*    5000-COMPARE-TOTALS -- COMPARE THE JUST-COMPLETED PAYER     *
+022100*    GROUP'S COMPUTED TOTALS TO ITS 'A' RECORD CONTROL TOTALS    *
+022200*    AND REPORT ANY EXCEPTIONS.                                  *
+022300*---------------------------------------------------------------*
+022400 5000-COMPARE-TOTALS.
+022450     IF WS-SAVE-FORM-TYPE NOT = 'W2'
+022500         PERFORM 5100-COMPARE-BOX THRU 5100-EXIT
+022600             VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12
+022650     END-IF.
+022700     IF WS-CTL-PAYEES NOT = WS-CALC-PAYEES
+022800         MOVE 'TL-PAYEES'             TO WS-D-ITEM
+022900         MOVE WS-CTL-PAYEES           TO WS-D-CONTROL-TOTAL
+023000         MOVE WS-CALC-PAYEES          TO WS-D-COMPUTED-TOTAL
+023100         COMPUTE WS-D-VARIANCE = WS-CTL-PAYEES - WS-CALC-PAYEES
+023200         PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+023300     END-IF.
+023400     IF WS-CTL-PARTICIPANTS NOT = WS-CALC-PARTICIPANTS
+023500         MOVE 'TL-PARTICIPANTS'      TO WS-D-ITEM
+023600         MOVE WS-CTL-PARTICIPANTS    TO WS-D-CONTROL-TOTAL
+023700         MOVE WS-CALC-PARTICIPANTS   TO WS-D-COMPUTED-TOTAL
+023800         COMPUTE WS-D-VARIANCE = WS-CTL-PARTICIPANTS
+023900                                  - WS-CALC-PARTICIPANTS
+024000         PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+024100     END-IF.
+024200     MOVE 'N' TO WS-PAYER-ACTIVE-SW.
+024300 5000-EXIT.
+024400     EXIT.
+024500*---------------------------------------------------------------*
+024600*    5100-COMPARE-BOX                                           *
+024700*---------------------------------------------------------------*
+024800 5100-COMPARE-BOX.
+024900     IF WS-CTL-AMOUNT (WS-BOX-SUB) NOT =
+024920             WS-CALC-AMOUNT (WS-BOX-SUB)
+024950         MOVE 'BOX' TO WS-D-ITEM
+025100         MOVE WS-BOX-SUB             TO WS-D-ITEM (4:2)
+025200         MOVE WS-CTL-AMOUNT (WS-BOX-SUB)
+025300                                     TO WS-D-CONTROL-TOTAL
+025400         MOVE WS-CALC-AMOUNT (WS-BOX-SUB)
+025500                                     TO WS-D-COMPUTED-TOTAL
+025600         COMPUTE WS-D-VARIANCE = WS-CTL-AMOUNT (WS-BOX-SUB)
+025700                                  - WS-CALC-AMOUNT (WS-BOX-SUB)
+025800         PERFORM 6000-WRITE-EXCEPTION THRU 6000-EXIT
+025900     END-IF.
+026000 5100-EXIT.
+026100     EXIT.
+026200*---------------------------------------------------------------*
+026300*    6000-WRITE-EXCEPTION                                       *
+026400*---------------------------------------------------------------*
+026500 6000-WRITE-EXCEPTION.
+026600     MOVE WS-SAVE-OWNER-USER          TO WS-D-OWNER-USER.
+026700     MOVE WS-SAVE-PAYER-NUMBER        TO WS-D-PAYER-NUMBER.
+026800     MOVE WS-SAVE-TAX-YEAR            TO WS-D-TAX-YEAR.
+026900     MOVE WS-SAVE-FORM-TYPE           TO WS-D-FORM-TYPE.
+027000     WRITE BALANCE-RPT-LINE FROM WS-DETAIL-LINE.
+027100     ADD 1 TO WS-EXCEPTION-COUNT.
+027200 6000-EXIT.
+027300     EXIT.
+027400*---------------------------------------------------------------*
+027500*    7000-READ-TAX-FORM                                         *
+027600*---------------------------------------------------------------*
+027700 7000-READ-TAX-FORM.
+027800     READ TAX-FORM-FILE
+027900         AT END
+028000             SET END-OF-TAX-FORM-FILE TO TRUE
+028100     END-READ.
+028200 7000-EXIT.
+028300     EXIT.
+028400*---------------------------------------------------------------*
+028500*    8000-FINISH                                                *
+028600*---------------------------------------------------------------*
+028700 8000-FINISH.
+028800     IF PAYER-GROUP-ACTIVE
+028900         PERFORM 5000-COMPARE-TOTALS THRU 5000-EXIT
+029000     END-IF.
+029100     MOVE WS-EXCEPTION-COUNT          TO WS-T-EXCEPTION-COUNT.
+029200     WRITE BALANCE-RPT-LINE FROM WS-TOTAL-LINE.
+029300     CLOSE TAX-FORM-FILE BALANCE-RPT.
+029400 8000-EXIT.
+029500     EXIT.
+029600*---------------------------------------------------------------*
+029700*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+029800*---------------------------------------------------------------*
+029900 9999-EXIT.
+030000     STOP RUN.
