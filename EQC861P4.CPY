@@ -10,6 +10,9 @@
 001000             88  FORM-1099-R                     VALUE '9R'.
 001100             88  FORM-5498                       VALUE '98'.
 001200             88  FORM-1099-INT                   VALUE '9I'.
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 ******* START ****
+001210             88  FORM-1099-NEC                   VALUE '9N'.
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 *******  END  ****
 001300         10  TAPE-NUMBER                     PIC 9(03)   COMP-3.
 001400         10  OWNER-USER.
 001500             15  OWNER-ID                    PIC X(03).
@@ -33,6 +36,9 @@
 003300                 88  RETURN-1099-R               VALUE '9'.
 003400                 88  RETURN-5498                 VALUE 'L'.
 003500                 88  RETURN-W2                   VALUE ' '.
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 ******* START ****
+003510                 88  RETURN-1099-NEC              VALUE 'N'.
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 *******  END  ****
 003600             15  TRANSMITTER-CONTROL-CODE    PIC X(05).
 003700                 88  DST-TCC                     VALUE '09070'.
 003800             15  COMBINED-FEDERAL-STATE      PIC X.
@@ -283,8 +289,13 @@
 024900*        10  9811-NOT-USED                   PIC 9(16)V99 COMP-3.
                10  9811-MRD                        PIC 9(16)V99 COMP-3.
       ***** Z006082 **** 59869 ******* 07/28/03 **  END  **********
-025000         10  9812-NOT-USED                   PIC 9(16)V99 COMP-3.
-025100         10  FILLER                          PIC X(87).
+      ***** IMP91201 ****** 08/09/2026 ****** CT08841 ******* START ****
+025000*        10  9812-NOT-USED                   PIC 9(16)V99 COMP-3.
+025010         10  9812-FMV-SPEC-ASSETS            PIC 9(16)V99 COMP-3.
+025020         10  9813-RMD-NEXT-YR-IND            PIC X(01).
+025030             88  RMD-REQUIRED-NEXT-YEAR          VALUE 'X'.
+025100         10  FILLER                          PIC X(86).
+      ***** IMP91201 ****** 08/09/2026 ****** CT08841 *******  END  ****
 025200
 025300     05  9I-PAYEE-RECORD-INFO   REDEFINES   REMAINING-INFORMATION.
 025400         10  9I1-EARNINGS                    PIC 9(16)V99 COMP-3.
@@ -303,6 +314,25 @@
 026500         10  9I12-NOT-USED                   PIC 9(16)V99 COMP-3.
 026600         10  FILLER                          PIC X(87).
 026700
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 ******* START ****
+026710     05  9N-PAYEE-RECORD-INFO   REDEFINES   REMAINING-INFORMATION.
+026712         10  9N1-NON-EMPLOYEE-COMPENSATION   PIC 9(16)V99 COMP-3.
+026714         10  9N2-NOT-USED                    PIC 9(16)V99 COMP-3.
+026716         10  9N3-NOT-USED                    PIC 9(16)V99 COMP-3.
+026720         10  9N4-FEDERAL-TAX-WITHHELD        PIC 9(16)V99 COMP-3.
+026722         10  9N5-NOT-USED                    PIC 9(16)V99 COMP-3.
+026724         10  9N6-NOT-USED                    PIC 9(16)V99 COMP-3.
+026726         10  9N7-NOT-USED                    PIC 9(16)V99 COMP-3.
+026728         10  9N8-NOT-USED                    PIC 9(16)V99 COMP-3.
+026730         10  9N9-NOT-USED                    PIC 9(16)V99 COMP-3.
+026732         10  9N10-NOT-USED                   PIC 9(16)V99 COMP-3.
+026734         10  9N11-NOT-USED                   PIC 9(16)V99 COMP-3.
+026736         10  9N12-NOT-USED                   PIC 9(16)V99 COMP-3.
+026740         10  9N-STATE-TAX-WITHHELD           PIC 9(16)V99 COMP-3.
+026750         10  9N-STATE-PAYERS-NUMBER          PIC X(15).
+026760         10  9N-STATE-CODE                   PIC X(02).
+026770         10  FILLER                          PIC X(60).
+      ***** IMP91200 ****** 08/09/2026 ****** CT08841 *******  END  ****
 026800     05  W2-PAYEE-RECORD-INFO   REDEFINES   REMAINING-INFORMATION.
 026900         10  W21-SS-WAGES                    PIC 9(11)V99 COMP-3.
 027000         10  W22-ADV-EARNED-INC-CREDIT       PIC 9(11)V99 COMP-3.
