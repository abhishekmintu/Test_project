@@ -0,0 +1,160 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P6.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    PRINT-SUPPRESSION EXCEPTION REPORT FOR THE EQC861 TAX FORM
+000900*    FILE.
+001000*
+001100*    LISTS EVERY PAYEE ('B') RECORD FOR THE ACTIVE TAX-YEAR THAT
+001200*    IS CURRENTLY FLAGGED DO-NOT-PRINT-THIS IN FORM-SUPPRESSION-
+001300*    FLAG, KEYED BY OWNER-USER / PAYER-NUMBER / FORM-TYPE /
+001400*    CONTROL-NUMBER, SO COMPLIANCE CAN REVIEW WHAT WILL NOT BE
+001500*    PRINTED BEFORE SEASON CLOSE.
+001600*
+001700*    THE ACTIVE TAX-YEAR IS SUPPLIED ON A ONE-CARD PARAMETER
+001800*    FILE READ AT STARTUP, THE SAME WAY OTHER EQC861 STEPS TAKE
+001900*    THEIR RUN PARAMETERS.
+002000*
+002100*    MODIFICATION HISTORY
+002200*    --------------------
+002300*    DATE       INIT      DESCRIPTION
+002400*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT PARM-CARD        ASSIGN TO SYSIN
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT TAX-FORM-FILE    ASSIGN TO TAXFORM
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT SUPPRESS-RPT     ASSIGN TO SUPRPT
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PARM-CARD
+004100     LABEL RECORDS ARE OMITTED.
+004200 01  PARM-RECORD.
+004300     05  PARM-TAX-YEAR                PIC 9(04).
+004400     05  FILLER                       PIC X(76).
+004500 FD  TAX-FORM-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700     COPY EQC861P4.
+004800 FD  SUPPRESS-RPT
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORDING MODE IS F.
+005100 01  SUPPRESS-RPT-LINE                PIC X(132).
+005200 WORKING-STORAGE SECTION.
+005300 77  WS-EOF-SW                       PIC X(01)   VALUE 'N'.
+005400     88  END-OF-TAX-FORM-FILE            VALUE 'Y'.
+005500 77  WS-ACTIVE-TAX-YEAR               PIC 9(04)   VALUE ZERO.
+005600 77  WS-SUPPRESS-COUNT                PIC 9(07)   COMP-3
+005700                                          VALUE ZERO.
+005800 01  WS-HEADING-LINE.
+005900     05  FILLER              PIC X(05)   VALUE SPACES.
+006000     05  FILLER              PIC X(48)
+006100         VALUE 'EQC861P6 - PRINT SUPPRESSION EXCEPTION REPORT'.
+006200 01  WS-COLUMN-LINE.
+006300     05  FILLER              PIC X(01)   VALUE SPACE.
+006400     05  FILLER              PIC X(12)   VALUE 'OWNER-USER'.
+006500     05  FILLER              PIC X(08)   VALUE 'PAYER'.
+006600     05  FILLER              PIC X(06)   VALUE 'FORM'.
+006700     05  FILLER              PIC X(22)   VALUE 'CONTROL NUMBER'.
+006800     05  FILLER              PIC X(40)   VALUE 'PAYEE NAME'.
+006900 01  WS-DETAIL-LINE.
+007000     05  WS-D-OWNER-USER              PIC X(06).
+007100     05  FILLER                       PIC X(02)   VALUE SPACES.
+007200     05  WS-D-PAYER-NUMBER            PIC 9(03).
+007300     05  FILLER                       PIC X(03)   VALUE SPACES.
+007400     05  WS-D-FORM-TYPE               PIC X(02).
+007500     05  FILLER                       PIC X(04)   VALUE SPACES.
+007600     05  WS-D-CONTROL-NUMBER          PIC X(20).
+007700     05  FILLER                       PIC X(02)   VALUE SPACES.
+007800     05  WS-D-PAYEE-NAME              PIC X(40).
+007900 01  WS-TOTAL-LINE.
+008000     05  FILLER                       PIC X(05)   VALUE SPACES.
+008100     05  FILLER                       PIC X(24)
+008200         VALUE 'TOTAL SUPPRESSED -----  '.
+008300     05  WS-T-SUPPRESS-COUNT          PIC ZZZ,ZZ9.
+008400 PROCEDURE DIVISION.
+008500*---------------------------------------------------------------*
+008600*    0000-MAINLINE                                              *
+008700*---------------------------------------------------------------*
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009100         UNTIL END-OF-TAX-FORM-FILE.
+009200     PERFORM 8000-FINISH THRU 8000-EXIT.
+009300     GO TO 9999-EXIT.
+009400*---------------------------------------------------------------*
+009500*    1000-INITIALIZE                                            *
+009600*---------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  PARM-CARD.
+009900     READ PARM-CARD
+010000         AT END
+010100             MOVE ZERO TO PARM-TAX-YEAR
+010200     END-READ.
+010300     MOVE PARM-TAX-YEAR TO WS-ACTIVE-TAX-YEAR.
+010400     CLOSE PARM-CARD.
+010500     OPEN INPUT  TAX-FORM-FILE
+010600          OUTPUT SUPPRESS-RPT.
+010700     WRITE SUPPRESS-RPT-LINE FROM WS-HEADING-LINE.
+010800     WRITE SUPPRESS-RPT-LINE FROM WS-COLUMN-LINE.
+010900     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200*---------------------------------------------------------------*
+011300*    2000-PROCESS-RECORD                                        *
+011400*---------------------------------------------------------------*
+011500 2000-PROCESS-RECORD.
+011600     IF TAX-FORMS-PAYEE-RECORD
+011700             AND TAX-YEAR = WS-ACTIVE-TAX-YEAR
+011800             AND DO-NOT-PRINT-THIS
+011900         PERFORM 4000-WRITE-SUPPRESSION THRU 4000-EXIT
+012000     END-IF.
+012100     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400*---------------------------------------------------------------*
+012500*    4000-WRITE-SUPPRESSION                                     *
+012600*---------------------------------------------------------------*
+012700 4000-WRITE-SUPPRESSION.
+012800     MOVE OWNER-USER                  TO WS-D-OWNER-USER.
+012900     MOVE PAYER-NUMBER                TO WS-D-PAYER-NUMBER.
+013000     MOVE FORM-TYPE                   TO WS-D-FORM-TYPE.
+013100     MOVE CONTROL-NUMBER              TO WS-D-CONTROL-NUMBER.
+013200     MOVE NAME-1                      TO WS-D-PAYEE-NAME.
+013300     WRITE SUPPRESS-RPT-LINE FROM WS-DETAIL-LINE.
+013400     ADD 1 TO WS-SUPPRESS-COUNT.
+013500 4000-EXIT.
+013600     EXIT.
+013700*---------------------------------------------------------------*
+013800*    7000-READ-TAX-FORM                                         *
+013900*---------------------------------------------------------------*
+014000 7000-READ-TAX-FORM.
+014100     READ TAX-FORM-FILE
+014200         AT END
+014300             SET END-OF-TAX-FORM-FILE TO TRUE
+014400     END-READ.
+014500 7000-EXIT.
+014600     EXIT.
+014700*---------------------------------------------------------------*
+014800*    8000-FINISH                                                *
+014900*---------------------------------------------------------------*
+015000 8000-FINISH.
+015100     MOVE WS-SUPPRESS-COUNT           TO WS-T-SUPPRESS-COUNT.
+015200     WRITE SUPPRESS-RPT-LINE FROM WS-TOTAL-LINE.
+015300     CLOSE TAX-FORM-FILE SUPPRESS-RPT.
+015400 8000-EXIT.
+015500     EXIT.
+015600*---------------------------------------------------------------*
+015700*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+015800*---------------------------------------------------------------*
+015900 9999-EXIT.
+016000     STOP RUN.
