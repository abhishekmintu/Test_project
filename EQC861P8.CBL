@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P8.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    CORRECTIONS BEFORE/AFTER RECONCILIATION REPORT FOR THE
+000900*    EQC861 TAX FORM FILE.
+001000*
+001100*    PASS 1 BUILDS AN IN-MEMORY TABLE OF EVERY ORIGINAL (NON-
+001200*    CORRECTION) 'B' PAYEE RECORD'S TWELVE AMOUNT BOXES, KEYED
+001300*    BY CONTROL-NUMBER / FORM-TYPE / TAX-YEAR.
+001400*
+001500*    PASS 2 RESCANS THE SAME FILE FOR 'B' RECORDS CARRYING
+001600*    CORRECTION-RECORD-TYPE-1 ('X') OR CORRECTION-RECORD-TYPE-2
+001700*    ('Z'), LOOKS UP THE MATCHING ORIGINAL BY THE SAME KEY AND
+001800*    PRINTS EVERY AMOUNT BOX THAT CHANGED, ORIGINAL AND
+001900*    CORRECTED SIDE BY SIDE, SO A CORRECTION CAN BE VERIFIED
+002000*    WITHOUT PULLING BOTH RECORDS BY HAND.
+002100*
+002200*    MODIFICATION HISTORY
+002300*    --------------------
+002400*    DATE       INIT      DESCRIPTION
+002500*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.    IBM-370.
+003000 OBJECT-COMPUTER.    IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TAX-FORM-FILE     ASSIGN TO TAXFORM
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT CORRECTION-RPT    ASSIGN TO CORRPT
+003600         ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  TAX-FORM-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY EQC861P4.
+004200 FD  CORRECTION-RPT
+004300     LABEL RECORDS ARE STANDARD
+004400     RECORDING MODE IS F.
+004500 01  CORRECTION-RPT-LINE              PIC X(132).
+004600 WORKING-STORAGE SECTION.
+004700 77  WS-EOF-SW                        PIC X(01)   VALUE 'N'.
+004800     88  END-OF-TAX-FORM-FILE             VALUE 'Y'.
+004900 77  WS-BOX-SUB                       PIC 9(02)   COMP.
+005000 77  WS-MATCH-COUNT                   PIC 9(07)   COMP-3
+005100                                          VALUE ZERO.
+005200 77  WS-UNMATCHED-COUNT               PIC 9(07)   COMP-3
+005300                                          VALUE ZERO.
+005350 77  WS-ORIG-OVERFLOW-COUNT           PIC 9(07)   COMP-3
+005370                                          VALUE ZERO.
+005400 01  WS-ORIGINAL-TABLE.
+005500     05  WS-ORIG-COUNT                PIC 9(06)   COMP VALUE ZERO.
+005600     05  WS-ORIG-ENTRY OCCURS 100000 TIMES
+005700                       INDEXED BY WS-ORIG-IDX WS-ORIG-SRCH.
+005800         10  OT-CONTROL-NUMBER        PIC X(20).
+005900         10  OT-FORM-TYPE             PIC X(02).
+006000         10  OT-TAX-YEAR              PIC 9(04).
+006100         10  OT-OWNER-USER            PIC X(06).
+006200         10  OT-PAYER-NUMBER          PIC 9(03)   COMP-3.
+006300         10  OT-AMOUNT OCCURS 12 TIMES
+006400                                      PIC 9(16)V99 COMP-3.
+006500 01  WS-FOUND-SW                      PIC X(01)   VALUE 'N'.
+006600     88  ORIGINAL-FOUND                   VALUE 'Y'.
+006700 01  WS-HEADING-LINE.
+006800     05  FILLER              PIC X(05)   VALUE SPACES.
+006900     05  FILLER              PIC X(50)
+007000         VALUE 'EQC861P8 - CORRECTIONS BEFORE/AFTER REPORT'.
+007100 01  WS-KEY-LINE.
+007200     05  FILLER                       PIC X(01)   VALUE SPACE.
+007300     05  FILLER                       PIC X(10)   VALUE 'CONTROL'.
+007400     05  WS-K-CONTROL-NUMBER          PIC X(20).
+007500     05  FILLER                       PIC X(02)   VALUE SPACES.
+007600     05  FILLER                       PIC X(06)   VALUE 'FORM'.
+007700     05  WS-K-FORM-TYPE               PIC X(02).
+007800     05  FILLER                       PIC X(02)   VALUE SPACES.
+007900     05  FILLER                       PIC X(06)   VALUE 'YEAR'.
+008000     05  WS-K-TAX-YEAR                PIC 9(04).
+008100     05  FILLER                       PIC X(02)   VALUE SPACES.
+008200     05  FILLER                       PIC X(06)   VALUE 'TYPE'.
+008300     05  WS-K-CORR-TYPE               PIC X(01).
+008310     05  FILLER                       PIC X(02)   VALUE SPACES.
+008320     05  FILLER                  PIC X(12)   VALUE 'OWNER-USER'.
+008330     05  WS-K-OWNER-USER              PIC X(06).
+008340     05  FILLER                       PIC X(02)   VALUE SPACES.
+008350     05  FILLER                       PIC X(06)   VALUE 'PAYER'.
+008360     05  WS-K-PAYER-NUMBER            PIC 9(03).
+008400 01  WS-DETAIL-LINE.
+008500     05  FILLER                       PIC X(06)   VALUE SPACES.
+008600     05  WS-D-ITEM                    PIC X(14).
+008700     05  WS-D-ORIGINAL-AMOUNT         PIC ----,---,---,---.99.
+008800     05  FILLER                       PIC X(02)   VALUE SPACES.
+008900     05  WS-D-CORRECTED-AMOUNT        PIC ----,---,---,---.99.
+009000     05  FILLER                       PIC X(02)   VALUE SPACES.
+009100     05  WS-D-VARIANCE                PIC ----,---,---,---.99.
+009200 01  WS-NOMATCH-LINE.
+009300     05  FILLER                       PIC X(06)   VALUE SPACES.
+009400     05  FILLER                       PIC X(60)
+009500         VALUE '*** NO ORIGINAL RECORD FOUND FOR THIS CORRECTION'.
+009600 01  WS-TOTAL-LINE.
+009700     05  FILLER                       PIC X(05)   VALUE SPACES.
+009800     05  FILLER                       PIC X(24)
+009900         VALUE 'CORRECTIONS MATCHED --- '.
+010000     05  WS-T-MATCH-COUNT             PIC ZZZ,ZZ9.
+010100     05  FILLER                       PIC X(05)   VALUE SPACES.
+010200     05  FILLER                       PIC X(24)
+010300         VALUE 'CORRECTIONS UNMATCHED - '.
+010400     05  WS-T-UNMATCHED-COUNT         PIC ZZZ,ZZ9.
+010410 01  WS-OVERFLOW-LINE.
+010420     05  FILLER                       PIC X(05)   VALUE SPACES.
+010430     05  FILLER                       PIC X(24)
+010440         VALUE 'ORIGINALS TABLE-FULL -- '.
+010450     05  WS-T-OVERFLOW-COUNT          PIC ZZZ,ZZ9.
+010460     05  FILLER                       PIC X(01)   VALUE SPACE.
+010470     05  FILLER                       PIC X(47)
+010480         VALUE 'ORIGINAL RECORDS NOT TABLED -- SIZE THE TABLE'.
+010500 PROCEDURE DIVISION.
+010600*---------------------------------------------------------------*
+010700*    0000-MAINLINE                                              *
+010800*---------------------------------------------------------------*
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011100     PERFORM 2000-BUILD-ORIGINALS THRU 2000-EXIT
+011200         UNTIL END-OF-TAX-FORM-FILE.
+011300     CLOSE TAX-FORM-FILE.
+011400     MOVE 'N' TO WS-EOF-SW.
+011500     OPEN INPUT TAX-FORM-FILE.
+011600     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011700     PERFORM 3000-MATCH-CORRECTIONS THRU 3000-EXIT
+011800         UNTIL END-OF-TAX-FORM-FILE.
+011900     PERFORM 8000-FINISH THRU 8000-EXIT.
+012000     GO TO 9999-EXIT.
+012100*---------------------------------------------------------------*
+012200*    1000-INITIALIZE                                            *
+012300*---------------------------------------------------------------*
+012400 1000-INITIALIZE.
+012500     OPEN INPUT  TAX-FORM-FILE
+012600          OUTPUT CORRECTION-RPT.
+012700     WRITE CORRECTION-RPT-LINE FROM WS-HEADING-LINE.
+012800     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+012900 1000-EXIT.
+013000     EXIT.
+013100*---------------------------------------------------------------*
+013200*    2000-BUILD-ORIGINALS -- PASS 1: TABLE EVERY ORIGINAL 'B'    *
+013300*    RECORD'S BOX AMOUNTS.                                      *
+013400*---------------------------------------------------------------*
+013500 2000-BUILD-ORIGINALS.
+013600     IF TAX-FORMS-PAYEE-RECORD
+013700             AND NOT CORRECTION-RECORD-TYPE-1
+013800             AND NOT CORRECTION-RECORD-TYPE-2
+013850         IF WS-ORIG-COUNT < 100000
+013900             ADD 1 TO WS-ORIG-COUNT
+014000             SET WS-ORIG-IDX TO WS-ORIG-COUNT
+014100             MOVE CONTROL-NUMBER
+014110                                TO OT-CONTROL-NUMBER (WS-ORIG-IDX)
+014200             MOVE FORM-TYPE     TO OT-FORM-TYPE (WS-ORIG-IDX)
+014300             MOVE TAX-YEAR      TO OT-TAX-YEAR (WS-ORIG-IDX)
+014400             MOVE OWNER-USER    TO OT-OWNER-USER (WS-ORIG-IDX)
+014500             MOVE PAYER-NUMBER  TO OT-PAYER-NUMBER (WS-ORIG-IDX)
+014550             IF NOT FORM-W2
+014600                 PERFORM 2100-SAVE-BOX THRU 2100-EXIT
+014700                     VARYING WS-BOX-SUB FROM 1 BY 1
+014750                         UNTIL WS-BOX-SUB > 12
+014780             END-IF
+014800         ELSE
+014850             ADD 1 TO WS-ORIG-OVERFLOW-COUNT
+014900         END-IF
+014950     END-IF.
+015000     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+015100 2000-EXIT.
+015200     EXIT.
+015300*---------------------------------------------------------------*
+015400*    2100-SAVE-BOX                                              *
+015500*---------------------------------------------------------------*
+015600 2100-SAVE-BOX.
+015700     MOVE TBL-AMOUNT (WS-BOX-SUB)
+015800                      TO OT-AMOUNT (WS-ORIG-IDX WS-BOX-SUB).
+015900 2100-EXIT.
+016000     EXIT.
+016100*---------------------------------------------------------------*
+016200*    3000-MATCH-CORRECTIONS -- PASS 2: MATCH EACH CORRECTION TO  *
+016300*    ITS ORIGINAL AND REPORT THE CHANGED BOXES.                  *
+016400*---------------------------------------------------------------*
+016500 3000-MATCH-CORRECTIONS.
+016600     IF TAX-FORMS-PAYEE-RECORD
+016700             AND (CORRECTION-RECORD-TYPE-1 OR
+016800                  CORRECTION-RECORD-TYPE-2)
+016900         PERFORM 3100-FIND-ORIGINAL THRU 3100-EXIT
+017000         PERFORM 3200-REPORT-CORRECTION THRU 3200-EXIT
+017100     END-IF.
+017200     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+017300 3000-EXIT.
+017400     EXIT.
+017500*---------------------------------------------------------------*
+017600*    3100-FIND-ORIGINAL -- LINEAR SEARCH OF THE ORIGINALS TABLE  *
+017700*    BY CONTROL-NUMBER / FORM-TYPE / TAX-YEAR / OWNER-USER /     *
+017750*    PAYER-NUMBER -- CONTROL-NUMBER ALONE IS NOT GUARANTEED      *
+017760*    UNIQUE ACROSS DIFFERENT PAYERS, SO OWNER-USER AND PAYER-    *
+017770*    NUMBER ARE PART OF THE MATCH, NOT JUST CARRIED ALONG.       *
+017800*---------------------------------------------------------------*
+017900 3100-FIND-ORIGINAL.
+018000     MOVE 'N' TO WS-FOUND-SW.
+018100     SET WS-ORIG-SRCH TO 1.
+018200     SEARCH WS-ORIG-ENTRY VARYING WS-ORIG-SRCH
+018300         AT END
+018400             MOVE 'N' TO WS-FOUND-SW
+018500         WHEN OT-CONTROL-NUMBER (WS-ORIG-SRCH) = CONTROL-NUMBER
+018600             AND OT-FORM-TYPE (WS-ORIG-SRCH) = FORM-TYPE
+018700             AND OT-TAX-YEAR (WS-ORIG-SRCH) = TAX-YEAR
+018720             AND OT-OWNER-USER (WS-ORIG-SRCH) = OWNER-USER
+018740             AND OT-PAYER-NUMBER (WS-ORIG-SRCH) = PAYER-NUMBER
+018800             SET ORIGINAL-FOUND TO TRUE
+018900     END-SEARCH.
+019000 3100-EXIT.
+019100     EXIT.
+019200*---------------------------------------------------------------*
+019300*    3200-REPORT-CORRECTION                                     *
+019400*---------------------------------------------------------------*
+019500 3200-REPORT-CORRECTION.
+019600     MOVE CONTROL-NUMBER              TO WS-K-CONTROL-NUMBER.
+019700     MOVE FORM-TYPE                   TO WS-K-FORM-TYPE.
+019800     MOVE TAX-YEAR                    TO WS-K-TAX-YEAR.
+019810     MOVE OWNER-USER                  TO WS-K-OWNER-USER.
+019820     MOVE PAYER-NUMBER                TO WS-K-PAYER-NUMBER.
+019900     IF CORRECTION-RECORD-TYPE-1
+020000         MOVE 'X' TO WS-K-CORR-TYPE
+020100     ELSE
+020200         MOVE 'Z' TO WS-K-CORR-TYPE
+020300     END-IF.
+020400     WRITE CORRECTION-RPT-LINE FROM WS-KEY-LINE.
+020500     IF ORIGINAL-FOUND
+020600         ADD 1 TO WS-MATCH-COUNT
+020650         IF NOT FORM-W2
+020700             PERFORM 3300-COMPARE-BOX THRU 3300-EXIT
+020800                 VARYING WS-BOX-SUB FROM 1 BY 1
+020820                     UNTIL WS-BOX-SUB > 12
+020850         END-IF
+020900     ELSE
+021000         ADD 1 TO WS-UNMATCHED-COUNT
+021100         WRITE CORRECTION-RPT-LINE FROM WS-NOMATCH-LINE
+021200     END-IF.
+021300 3200-EXIT.
+021400     EXIT.
+021500*---------------------------------------------------------------*
+021600*    3300-COMPARE-BOX                                           *
+021700*---------------------------------------------------------------*
+021800 3300-COMPARE-BOX.
+021900     IF OT-AMOUNT (WS-ORIG-SRCH WS-BOX-SUB) NOT =
+022000             TBL-AMOUNT (WS-BOX-SUB)
+022100         MOVE 'BOX' TO WS-D-ITEM
+022200         MOVE WS-BOX-SUB              TO WS-D-ITEM (4:2)
+022300         MOVE OT-AMOUNT (WS-ORIG-SRCH WS-BOX-SUB)
+022400                                      TO WS-D-ORIGINAL-AMOUNT
+022500         MOVE TBL-AMOUNT (WS-BOX-SUB) TO WS-D-CORRECTED-AMOUNT
+022600         COMPUTE WS-D-VARIANCE =
+022700             TBL-AMOUNT (WS-BOX-SUB) -
+022800             OT-AMOUNT (WS-ORIG-SRCH WS-BOX-SUB)
+022900         WRITE CORRECTION-RPT-LINE FROM WS-DETAIL-LINE
+023000     END-IF.
+023100 3300-EXIT.
+023200     EXIT.
+023300*---------------------------------------------------------------*
+023400*    7000-READ-TAX-FORM                                         *
+023500*---------------------------------------------------------------*
+023600 7000-READ-TAX-FORM.
+023700     READ TAX-FORM-FILE
+023800         AT END
+023900             SET END-OF-TAX-FORM-FILE TO TRUE
+024000     END-READ.
+024100 7000-EXIT.
+024200     EXIT.
+024300*---------------------------------------------------------------*
+024400*    8000-FINISH                                                *
+024500*---------------------------------------------------------------*
+024600 8000-FINISH.
+024700     MOVE WS-MATCH-COUNT              TO WS-T-MATCH-COUNT.
+024800     MOVE WS-UNMATCHED-COUNT          TO WS-T-UNMATCHED-COUNT.
+024900     WRITE CORRECTION-RPT-LINE FROM WS-TOTAL-LINE.
+024910     IF WS-ORIG-OVERFLOW-COUNT NOT = ZERO
+024920         MOVE WS-ORIG-OVERFLOW-COUNT  TO WS-T-OVERFLOW-COUNT
+024930         WRITE CORRECTION-RPT-LINE FROM WS-OVERFLOW-LINE
+024940     END-IF.
+025000     CLOSE TAX-FORM-FILE CORRECTION-RPT.
+025100 8000-EXIT.
+025200     EXIT.
+025300*---------------------------------------------------------------*
+025400*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+025500*---------------------------------------------------------------*
+025600 9999-EXIT.
+025700     STOP RUN.
