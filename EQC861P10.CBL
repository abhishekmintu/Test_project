@@ -0,0 +1,267 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EQC861P10.
+000300 AUTHOR.         TAX FORMS PRODUCTION SUPPORT.
+000400 INSTALLATION.   DST SYSTEMS - TAX REPORTING.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    COMBINED FEDERAL/STATE FILING BREAKOUT EXTRACT FOR THE
+000900*    EQC861 TAX FORM FILE.
+001000*
+001100*    FOR EVERY PAYER WHOSE COMBINED-FEDERAL-STATE FIELD SHOWS
+001200*    IS-COMBINED, ACCUMULATES PAYEE COUNTS AND DOLLAR TOTALS BY
+001300*    STATE-CODE AND FORM-TYPE SO THE STATE-FILING TEAM CAN SEE
+001400*    WHICH STATES ARE ALREADY COVERED BY THE IRS COMBINED
+001500*    FEDERAL/STATE FILING PROGRAM AND WHICH STILL NEED A
+001600*    SEPARATE STATE SUBMISSION.  PAYERS NOT ENROLLED IN CF/SF
+001700*    ARE NOT PART OF THIS BREAKOUT.
+001800*
+001900*    MODIFICATION HISTORY
+002000*    --------------------
+002100*    DATE       INIT      DESCRIPTION
+002200*    08/09/2026 CT08841   ORIGINAL PROGRAM.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.    IBM-370.
+002700 OBJECT-COMPUTER.    IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TAX-FORM-FILE     ASSIGN TO TAXFORM
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT CFSF-RPT          ASSIGN TO CFSFRPT
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TAX-FORM-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY EQC861P4.
+003900 FD  CFSF-RPT
+004000     LABEL RECORDS ARE STANDARD
+004100     RECORDING MODE IS F.
+004200 01  CFSF-RPT-LINE                    PIC X(132).
+004300 WORKING-STORAGE SECTION.
+004400 77  WS-EOF-SW                        PIC X(01)   VALUE 'N'.
+004500     88  END-OF-TAX-FORM-FILE             VALUE 'Y'.
+004600 77  WS-COMBINED-SW                   PIC X(01)   VALUE 'N'.
+004700     88  PAYER-IS-COMBINED                 VALUE 'Y'.
+004750 77  WS-BUCKET-SW                     PIC X(01)   VALUE 'Y'.
+004760     88  BUCKET-AVAILABLE                  VALUE 'Y'.
+004800 77  WS-BOX-SUB                       PIC 9(02)   COMP.
+004900 77  WS-SORT-I                        PIC 9(04)   COMP.
+005000 77  WS-SORT-J                        PIC 9(04)   COMP.
+005100 77  WS-PAYEE-TOTAL                   PIC 9(16)V99 COMP-3.
+005150 77  WS-TABLE-OVERFLOW-COUNT          PIC 9(07)   COMP-3
+005160                                          VALUE ZERO.
+005200 01  WS-STATE-TABLE.
+005300     05  WS-TABLE-COUNT               PIC 9(04)   COMP VALUE ZERO.
+005400     05  WS-STATE-ENTRY OCCURS 2000 TIMES
+005500                       INDEXED BY ST-IDX ST-SRCH.
+005600         10  ST-STATE-CODE            PIC X(02).
+005700         10  ST-FORM-TYPE             PIC X(02).
+005800         10  ST-PAYEE-COUNT           PIC 9(07)   COMP-3.
+005900         10  ST-AMOUNT                PIC 9(16)V99 COMP-3.
+006000 01  WS-SWAP-ENTRY.
+006100     05  WS-SWAP-STATE-CODE           PIC X(02).
+006200     05  WS-SWAP-FORM-TYPE            PIC X(02).
+006300     05  WS-SWAP-PAYEE-COUNT          PIC 9(07)   COMP-3.
+006400     05  WS-SWAP-AMOUNT               PIC 9(16)V99 COMP-3.
+006500 01  WS-HEADING-LINE.
+006600     05  FILLER              PIC X(05)   VALUE SPACES.
+006700     05  FILLER              PIC X(55)
+006800         VALUE 'EQC861P10 - COMBINED FEDERAL/STATE BREAKOUT'.
+006900 01  WS-COLUMN-LINE.
+007000     05  FILLER              PIC X(01)   VALUE SPACE.
+007100     05  FILLER              PIC X(08)   VALUE 'STATE'.
+007200     05  FILLER              PIC X(08)   VALUE 'FORM'.
+007300     05  FILLER              PIC X(16)   VALUE 'PAYEE COUNT'.
+007400     05  FILLER              PIC X(20)   VALUE 'DOLLAR TOTAL'.
+007500 01  WS-DETAIL-LINE.
+007600     05  WS-D-STATE-CODE              PIC X(02).
+007700     05  FILLER                       PIC X(06)   VALUE SPACES.
+007800     05  WS-D-FORM-TYPE               PIC X(02).
+007900     05  FILLER                       PIC X(06)   VALUE SPACES.
+008000     05  WS-D-PAYEE-COUNT             PIC ZZZ,ZZ9.
+008100     05  FILLER                       PIC X(06)   VALUE SPACES.
+008200     05  WS-D-AMOUNT                  PIC ----,---,---,---.99.
+008250 01  WS-OVERFLOW-LINE.
+008260     05  FILLER                       PIC X(05)   VALUE SPACES.
+008270     05  FILLER                       PIC X(24)
+008280         VALUE 'STATE TABLE-FULL ------ '.
+008290     05  WS-T-OVERFLOW-COUNT          PIC ZZZ,ZZ9.
+008291     05  FILLER                       PIC X(01)   VALUE SPACE.
+008292     05  FILLER                       PIC X(47)
+008293         VALUE 'STATE/FORM BUCKETS NOT TABLED -- SIZE THE TABLE'.
+008300 PROCEDURE DIVISION.
+008400*---------------------------------------------------------------*
+008500*    0000-MAINLINE                                              *
+008600*---------------------------------------------------------------*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009000         UNTIL END-OF-TAX-FORM-FILE.
+009100     PERFORM 8000-FINISH THRU 8000-EXIT.
+009200     GO TO 9999-EXIT.
+009300*---------------------------------------------------------------*
+009400*    1000-INITIALIZE                                            *
+009500*---------------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  TAX-FORM-FILE
+009800          OUTPUT CFSF-RPT.
+009900     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+010000 1000-EXIT.
+010100     EXIT.
+010200*---------------------------------------------------------------*
+010300*    2000-PROCESS-RECORD                                        *
+010400*---------------------------------------------------------------*
+010500 2000-PROCESS-RECORD.
+010600     IF TAX-FORMS-PAYER-RECORD
+010700         MOVE 'N' TO WS-COMBINED-SW
+010750         IF IS-COMBINED AND NOT FORM-W2
+010900             SET PAYER-IS-COMBINED TO TRUE
+011000         END-IF
+011100     END-IF.
+011200     IF TAX-FORMS-PAYEE-RECORD AND PAYER-IS-COMBINED
+011300         PERFORM 3000-ACCUM-PAYEE THRU 3000-EXIT
+011400     END-IF.
+011500     PERFORM 7000-READ-TAX-FORM THRU 7000-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800*---------------------------------------------------------------*
+011900*    3000-ACCUM-PAYEE -- FOLD THIS PAYEE'S TOTAL AMOUNT INTO     *
+012000*    THE STATE-CODE / FORM-TYPE BUCKET, ADDING A NEW BUCKET IF   *
+012100*    ONE DOES NOT YET EXIST.                                    *
+012200*---------------------------------------------------------------*
+012300 3000-ACCUM-PAYEE.
+012400     MOVE ZERO TO WS-PAYEE-TOTAL.
+012500     PERFORM 3100-SUM-BOX THRU 3100-EXIT
+012600         VARYING WS-BOX-SUB FROM 1 BY 1 UNTIL WS-BOX-SUB > 12.
+012700     PERFORM 3200-FIND-OR-ADD-BUCKET THRU 3200-EXIT.
+012750     IF BUCKET-AVAILABLE
+012800         ADD 1             TO ST-PAYEE-COUNT (ST-SRCH)
+012900         ADD WS-PAYEE-TOTAL TO ST-AMOUNT (ST-SRCH)
+012950     END-IF.
+013000 3000-EXIT.
+013100     EXIT.
+013200*---------------------------------------------------------------*
+013300*    3100-SUM-BOX -- FORM-W2 PAYEES NEVER REACH HERE (SEE        *
+013320*    2000-PROCESS-RECORD), SINCE W2-PAYEE-RECORD-INFO DOES NOT   *
+013340*    FOLLOW THE GENERIC TWELVE-BOX AMOUNT TABLE LAYOUT.          *
+013400*---------------------------------------------------------------*
+013500 3100-SUM-BOX.
+013600     ADD TBL-AMOUNT (WS-BOX-SUB) TO WS-PAYEE-TOTAL.
+013700 3100-EXIT.
+013800     EXIT.
+013900*---------------------------------------------------------------*
+014000*    3200-FIND-OR-ADD-BUCKET                                    *
+014100*---------------------------------------------------------------*
+014200 3200-FIND-OR-ADD-BUCKET.
+014250     MOVE 'Y' TO WS-BUCKET-SW.
+014300     SET ST-SRCH TO 1.
+014400     SEARCH WS-STATE-ENTRY VARYING ST-SRCH
+014500         AT END
+014600             PERFORM 3210-ADD-BUCKET THRU 3210-EXIT
+014700         WHEN ST-STATE-CODE (ST-SRCH) = STATE-CODE
+014800             AND ST-FORM-TYPE (ST-SRCH) = FORM-TYPE
+014900             CONTINUE
+015000     END-SEARCH.
+015100 3200-EXIT.
+015200     EXIT.
+015300*---------------------------------------------------------------*
+015400*    3210-ADD-BUCKET -- IF THE TABLE IS ALREADY FULL, COUNT THE  *
+015420*    OVERFLOW AND LEAVE THE BUCKET UNAVAILABLE RATHER THAN       *
+015440*    INDEXING PAST THE END OF WS-STATE-ENTRY.                    *
+015500*---------------------------------------------------------------*
+015600 3210-ADD-BUCKET.
+015650     IF WS-TABLE-COUNT < 2000
+015700         ADD 1 TO WS-TABLE-COUNT
+015800         SET ST-SRCH TO WS-TABLE-COUNT
+015900         MOVE STATE-CODE     TO ST-STATE-CODE (ST-SRCH)
+016000         MOVE FORM-TYPE      TO ST-FORM-TYPE (ST-SRCH)
+016100         MOVE ZERO           TO ST-PAYEE-COUNT (ST-SRCH)
+016200                                 ST-AMOUNT (ST-SRCH)
+016250     ELSE
+016270         MOVE 'N' TO WS-BUCKET-SW
+016280         ADD 1 TO WS-TABLE-OVERFLOW-COUNT
+016290     END-IF.
+016300 3210-EXIT.
+016400     EXIT.
+016500*---------------------------------------------------------------*
+016600*    7000-READ-TAX-FORM                                         *
+016700*---------------------------------------------------------------*
+016800 7000-READ-TAX-FORM.
+016900     READ TAX-FORM-FILE
+017000         AT END
+017100             SET END-OF-TAX-FORM-FILE TO TRUE
+017200     END-READ.
+017300 7000-EXIT.
+017400     EXIT.
+017500*---------------------------------------------------------------*
+017600*    8000-FINISH -- SORT THE BREAKOUT BY STATE-CODE / FORM-TYPE  *
+017700*    AND PRINT IT.                                               *
+017800*---------------------------------------------------------------*
+017900 8000-FINISH.
+018000     WRITE CFSF-RPT-LINE FROM WS-HEADING-LINE.
+018100     WRITE CFSF-RPT-LINE FROM WS-COLUMN-LINE.
+018200     IF WS-TABLE-COUNT > 1
+018300         PERFORM 8100-SORT-OUTER THRU 8100-EXIT
+018400             VARYING WS-SORT-I FROM 1 BY 1
+018500             UNTIL WS-SORT-I >= WS-TABLE-COUNT
+018600     END-IF.
+018700     PERFORM 8300-PRINT-BUCKET THRU 8300-EXIT
+018800         VARYING ST-IDX FROM 1 BY 1 UNTIL ST-IDX > WS-TABLE-COUNT.
+018850     IF WS-TABLE-OVERFLOW-COUNT NOT = ZERO
+018860         MOVE WS-TABLE-OVERFLOW-COUNT TO WS-T-OVERFLOW-COUNT
+018870         WRITE CFSF-RPT-LINE FROM WS-OVERFLOW-LINE
+018880     END-IF.
+018900     CLOSE TAX-FORM-FILE CFSF-RPT.
+019000 8000-EXIT.
+019100     EXIT.
+019200*---------------------------------------------------------------*
+019300*    8100-SORT-OUTER                                            *
+019400*---------------------------------------------------------------*
+019500 8100-SORT-OUTER.
+019600     PERFORM 8200-SORT-INNER THRU 8200-EXIT
+019700         VARYING WS-SORT-J FROM 1 BY 1
+019800         UNTIL WS-SORT-J > WS-TABLE-COUNT - WS-SORT-I.
+019900 8100-EXIT.
+020000     EXIT.
+020100*---------------------------------------------------------------*
+020200*    8200-SORT-INNER                                            *
+020300*---------------------------------------------------------------*
+020400 8200-SORT-INNER.
+020500     SET ST-IDX TO WS-SORT-J.
+020600     SET ST-SRCH TO WS-SORT-J.
+020700     SET ST-SRCH UP BY 1.
+020800     IF ST-STATE-CODE (ST-IDX) > ST-STATE-CODE (ST-SRCH)
+020900         OR (ST-STATE-CODE (ST-IDX) = ST-STATE-CODE (ST-SRCH)
+021000             AND ST-FORM-TYPE (ST-IDX) > ST-FORM-TYPE (ST-SRCH))
+021100         PERFORM 8210-SWAP-BUCKET THRU 8210-EXIT
+021200     END-IF.
+021300 8200-EXIT.
+021400     EXIT.
+021500*---------------------------------------------------------------*
+021600*    8210-SWAP-BUCKET                                           *
+021700*---------------------------------------------------------------*
+021800 8210-SWAP-BUCKET.
+021900     MOVE WS-STATE-ENTRY (ST-IDX)  TO WS-SWAP-ENTRY.
+022000     MOVE WS-STATE-ENTRY (ST-SRCH) TO WS-STATE-ENTRY (ST-IDX).
+022100     MOVE WS-SWAP-ENTRY            TO WS-STATE-ENTRY (ST-SRCH).
+022200 8210-EXIT.
+022300     EXIT.
+022400*---------------------------------------------------------------*
+022500*    8300-PRINT-BUCKET                                          *
+022600*---------------------------------------------------------------*
+022700 8300-PRINT-BUCKET.
+022800     MOVE ST-STATE-CODE (ST-IDX)      TO WS-D-STATE-CODE.
+022900     MOVE ST-FORM-TYPE (ST-IDX)       TO WS-D-FORM-TYPE.
+023000     MOVE ST-PAYEE-COUNT (ST-IDX)     TO WS-D-PAYEE-COUNT.
+023100     MOVE ST-AMOUNT (ST-IDX)          TO WS-D-AMOUNT.
+023200     WRITE CFSF-RPT-LINE FROM WS-DETAIL-LINE.
+023300 8300-EXIT.
+023400     EXIT.
+023500*---------------------------------------------------------------*
+023600*    9999-EXIT -- COMMON PROGRAM EXIT                            *
+023700*---------------------------------------------------------------*
+023800 9999-EXIT.
+023900     STOP RUN.
